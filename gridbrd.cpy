@@ -0,0 +1,21 @@
+      *****************************************************************
+      *  GRIDBRD.CPY
+      *  Working-storage helper fields for flattening/restoring an
+      *  N x N game grid to and from a single printable string, for
+      *  use with GRIDIO.CPY's DUMP-BOARD/LOAD-BOARD paragraphs.
+      *
+      *  Include with COPY REPLACING, renaming each GRID-xxx name below
+      *  to the caller's own working-storage prefix, e.g.
+      *      COPY "GRIDBRD.CPY"
+      *          REPLACING ==GRID-FLAT-BOARD== BY ==WS-FLAT-BOARD==
+      *                    ==GRID-FLAT-POS==   BY ==WS-FLAT-POS==
+      *                    ==GRID-DUMP-ROW==   BY ==WS-DUMP-ROW==
+      *                    ==GRID-DUMP-COL==   BY ==WS-DUMP-COL==.
+      *  The caller's own board table (built the same way TWO-DIM-TABLE
+      *  builds WS-ROW/WS-COL) supplies the board-size and cell fields
+      *  that GRIDIO.CPY's paragraphs walk.
+      *****************************************************************
+       01 GRID-FLAT-BOARD            PIC X(81).
+       01 GRID-FLAT-POS              PIC 9(2).
+       01 GRID-DUMP-ROW              PIC 9.
+       01 GRID-DUMP-COL              PIC 9.
