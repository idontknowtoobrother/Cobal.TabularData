@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-SALES.
+       AUTHOR. 62160246.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BRANCH-FILE ASSIGN TO "branch_sales.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CANDY-FILE ASSIGN TO "candy_sale.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BRANCH-MASTER-FILE ASSIGN TO "branch_master.dat"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS BM-BRANCH-ID
+                 FILE STATUS IS WS-BM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BRANCH-FILE.
+       01 BRANCH-REC.
+          88 END-OF-BRANCH-FILE                        VALUE HIGH-VALUES
+           .
+       05 BR-BRANCH-ID              PIC 9(7).
+          05 BR-STATE-NUM           PIC 99.
+          05 BR-SALES-PERIOD        PIC 9(6).
+          05 BR-CANDY-SALES         PIC S9(7)V99.
+
+       FD CANDY-FILE.
+       01 CANDY-REC.
+          88 END-OF-CANDY-FILE                         VALUE HIGH-VALUES
+           .
+       05 CN-BRANCH-ID              PIC 9(7).
+          05 CN-STATE-NUM           PIC 99.
+          05 CN-CANDY-TYPE-CODE     PIC 9.
+          05 CN-CANDY-SALES         PIC S9(7)V99.
+
+       FD BRANCH-MASTER-FILE.
+       01 BRANCH-MASTER-REC.
+          05 BM-BRANCH-ID           PIC 9(7).
+          05 BM-STATE-NUM           PIC 99.
+          05 BM-BRANCH-NAME         PIC X(30).
+          05 BM-BRANCH-ADDRESS      PIC X(40).
+          05 BM-OPEN-DATE           PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 BRANCH-STATE-TOTALS.
+          05 BRANCH-STATE-SALES     PIC S9(8)V99 OCCURS 50 TIMES.
+       01 CANDY-STATE-TOTALS.
+          05 CANDY-STATE-SALES      PIC S9(8)V99 OCCURS 50 TIMES.
+       01 STATE-IDX                 PIC 99.
+       01 TOLERANCE-AMOUNT          PIC 9(6)V99 VALUE 1.00.
+       01 VARIANCE-AMOUNT           PIC S9(8)V99.
+       01 PRN-VARIANCE              PIC -$$$,$$9.99.
+       01 PRN-BRANCH-SALES          PIC $$$,$$$,$$9.99-.
+       01 PRN-CANDY-SALES           PIC $$$,$$$,$$9.99-.
+       01 MAX-REASONABLE-SALE       PIC 9(7)V99 VALUE 50000.00.
+       01 WS-SALES-MAGNITUDE        PIC 9(7)V99.
+       01 WS-BM-STATUS              PIC XX.
+       01 WS-BM-AVAILABLE           PIC X       VALUE "N".
+          88 BM-FILE-AVAILABLE                  VALUE "Y".
+       01 WS-RECORD-VALID           PIC X       VALUE "Y".
+          88 RECORD-VALID                       VALUE "Y".
+
+       01 RECON-HEADING1            PIC X(45)
+                                                       VALUE
+             "  Branch-Sale / Candy-Sale Reconciliation".
+       01 RECON-HEADING2            PIC X(55)
+                                                       VALUE
+             "State  BranchTotal   CandyTotal   Variance".
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           MOVE ZEROS TO BRANCH-STATE-TOTALS
+           MOVE ZEROS TO CANDY-STATE-TOTALS
+           OPEN INPUT BRANCH-MASTER-FILE
+           IF WS-BM-STATUS = "00"
+              SET BM-FILE-AVAILABLE TO TRUE
+           END-IF
+
+           OPEN INPUT BRANCH-FILE
+           READ BRANCH-FILE
+           AT END
+              SET END-OF-BRANCH-FILE TO TRUE
+           END-READ
+           PERFORM UNTIL END-OF-BRANCH-FILE
+                   PERFORM VALIDATE-BRANCH-REC
+                   IF RECORD-VALID
+                      ADD BR-CANDY-SALES TO
+                         BRANCH-STATE-SALES(BR-STATE-NUM)
+                   END-IF
+                   READ BRANCH-FILE
+                   AT END
+                      SET END-OF-BRANCH-FILE TO TRUE
+                   END-READ
+           END-PERFORM
+           CLOSE BRANCH-FILE
+
+           OPEN INPUT CANDY-FILE
+           READ CANDY-FILE
+           AT END
+              SET END-OF-CANDY-FILE TO TRUE
+           END-READ
+           PERFORM UNTIL END-OF-CANDY-FILE
+                   PERFORM VALIDATE-CANDY-REC
+                   IF RECORD-VALID
+                      ADD CN-CANDY-SALES TO
+                         CANDY-STATE-SALES(CN-STATE-NUM)
+                   END-IF
+                   READ CANDY-FILE
+                   AT END
+                      SET END-OF-CANDY-FILE TO TRUE
+                   END-READ
+           END-PERFORM
+           CLOSE CANDY-FILE
+
+           IF BM-FILE-AVAILABLE
+              CLOSE BRANCH-MASTER-FILE
+           END-IF
+
+           PERFORM PRINT-RECONCILIATION
+           STOP RUN.
+
+       VALIDATE-BRANCH-REC.
+           MOVE "Y" TO WS-RECORD-VALID
+           IF BR-BRANCH-ID NOT NUMERIC
+              MOVE "N" TO WS-RECORD-VALID
+           ELSE
+              IF BR-STATE-NUM NOT NUMERIC OR
+                 BR-STATE-NUM IS LESS THAN 1 OR
+                 BR-STATE-NUM IS GREATER THAN 50
+                 MOVE "N" TO WS-RECORD-VALID
+              ELSE
+                 IF BR-CANDY-SALES NOT NUMERIC
+                    MOVE "N" TO WS-RECORD-VALID
+                 ELSE
+                    IF BR-CANDY-SALES LESS THAN ZERO
+                       COMPUTE WS-SALES-MAGNITUDE =
+                          ZERO - BR-CANDY-SALES
+                    ELSE
+                       MOVE BR-CANDY-SALES TO WS-SALES-MAGNITUDE
+                    END-IF
+                    IF WS-SALES-MAGNITUDE GREATER THAN
+                       MAX-REASONABLE-SALE
+                       MOVE "N" TO WS-RECORD-VALID
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           IF RECORD-VALID AND BM-FILE-AVAILABLE
+              MOVE BR-BRANCH-ID TO BM-BRANCH-ID
+              READ BRANCH-MASTER-FILE
+                 INVALID KEY
+                    MOVE "N" TO WS-RECORD-VALID
+                 NOT INVALID KEY
+                    IF BM-STATE-NUM NOT EQUAL BR-STATE-NUM
+                       MOVE "N" TO WS-RECORD-VALID
+                    END-IF
+              END-READ
+           END-IF
+           .
+
+       VALIDATE-CANDY-REC.
+           MOVE "Y" TO WS-RECORD-VALID
+           IF BM-FILE-AVAILABLE
+              MOVE CN-BRANCH-ID TO BM-BRANCH-ID
+              READ BRANCH-MASTER-FILE
+                 INVALID KEY
+                    MOVE "N" TO WS-RECORD-VALID
+                 NOT INVALID KEY
+                    IF BM-STATE-NUM NOT EQUAL CN-STATE-NUM
+                       MOVE "N" TO WS-RECORD-VALID
+                    END-IF
+              END-READ
+           END-IF
+           .
+
+       PRINT-RECONCILIATION.
+           DISPLAY RECON-HEADING1
+           DISPLAY RECON-HEADING2
+           PERFORM VARYING STATE-IDX FROM 1 BY 1
+              UNTIL STATE-IDX GREATER THAN 50
+                   COMPUTE VARIANCE-AMOUNT =
+                      BRANCH-STATE-SALES(STATE-IDX) -
+                      CANDY-STATE-SALES(STATE-IDX)
+                   IF VARIANCE-AMOUNT GREATER THAN TOLERANCE-AMOUNT OR
+                      VARIANCE-AMOUNT LESS THAN (0 - TOLERANCE-AMOUNT)
+                      MOVE BRANCH-STATE-SALES(STATE-IDX) TO
+                         PRN-BRANCH-SALES
+                      MOVE CANDY-STATE-SALES(STATE-IDX) TO
+                         PRN-CANDY-SALES
+                      MOVE VARIANCE-AMOUNT TO PRN-VARIANCE
+                      DISPLAY "State ", STATE-IDX, " "
+                              PRN-BRANCH-SALES, " "
+                              PRN-CANDY-SALES, " "
+                              PRN-VARIANCE, "  *** OUT OF BALANCE ***"
+                   END-IF
+           END-PERFORM
+           .
