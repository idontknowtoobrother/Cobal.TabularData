@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BRANCH-LOOKUP.
+       AUTHOR. 62160246.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BRANCH-SALES-IDX-FILE ASSIGN TO "branch_sales_idx.dat"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS BSX-BRANCH-ID
+                 FILE STATUS IS WS-IDX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BRANCH-SALES-IDX-FILE.
+       01 BRANCH-SALES-IDX-REC.
+          05 BSX-BRANCH-ID          PIC 9(7).
+          05 BSX-STATE-NUM          PIC 99.
+          05 BSX-LATEST-PERIOD      PIC 9(6).
+          05 BSX-LIFETIME-SALES     PIC S9(9)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-IDX-STATUS             PIC XX.
+       01 WS-CHOICE                 PIC X.
+          88 CHOICE-RETRIEVE                VALUE "R" "r".
+          88 CHOICE-UPDATE                  VALUE "U" "u".
+          88 CHOICE-EXIT                    VALUE "X" "x".
+       01 WS-ADJUSTMENT             PIC S9(7)V99.
+       01 PRN-LIFETIME-SALES        PIC $$$,$$$,$$9.99-.
+
+       01 MENU-HEADING1              PIC X(35)
+                                                       VALUE
+             "  Branch Sales Lookup".
+       01 MENU-HEADING2               PIC X(35)
+                                                       VALUE
+             "R-Retrieve  U-Update  X-Exit".
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           OPEN I-O BRANCH-SALES-IDX-FILE
+           IF WS-IDX-STATUS = "35"
+              DISPLAY "NO BRANCH SALES SNAPSHOT FILE YET -"
+                      " RUN BRANCH-SALE FIRST"
+           ELSE
+              DISPLAY MENU-HEADING1
+              PERFORM UNTIL CHOICE-EXIT
+                      PERFORM SHOW-MENU
+                      EVALUATE TRUE
+                         WHEN CHOICE-RETRIEVE
+                            PERFORM RETRIEVE-BRANCH
+                         WHEN CHOICE-UPDATE
+                            PERFORM UPDATE-BRANCH
+                         WHEN CHOICE-EXIT
+                            CONTINUE
+                         WHEN OTHER
+                            DISPLAY "INVALID CHOICE"
+                      END-EVALUATE
+              END-PERFORM
+              CLOSE BRANCH-SALES-IDX-FILE
+           END-IF
+           STOP RUN.
+
+       SHOW-MENU.
+           DISPLAY MENU-HEADING2
+           ACCEPT WS-CHOICE
+           .
+
+       RETRIEVE-BRANCH.
+           DISPLAY "BRANCH-ID -"
+           ACCEPT BSX-BRANCH-ID
+           READ BRANCH-SALES-IDX-FILE
+              INVALID KEY
+                 DISPLAY "BRANCH-ID NOT FOUND"
+              NOT INVALID KEY
+                 MOVE BSX-LIFETIME-SALES TO PRN-LIFETIME-SALES
+                 DISPLAY "STATE-NUM       " BSX-STATE-NUM
+                 DISPLAY "LATEST PERIOD   " BSX-LATEST-PERIOD
+                 DISPLAY "LIFETIME SALES  " PRN-LIFETIME-SALES
+           END-READ
+           .
+
+       UPDATE-BRANCH.
+           DISPLAY "BRANCH-ID -"
+           ACCEPT BSX-BRANCH-ID
+           READ BRANCH-SALES-IDX-FILE
+              INVALID KEY
+                 DISPLAY "BRANCH-ID NOT FOUND"
+              NOT INVALID KEY
+                 DISPLAY "SALES ADJUSTMENT AMOUNT (+/-) -"
+                 ACCEPT WS-ADJUSTMENT
+                 ADD WS-ADJUSTMENT TO BSX-LIFETIME-SALES
+                 REWRITE BRANCH-SALES-IDX-REC
+                 MOVE BSX-LIFETIME-SALES TO PRN-LIFETIME-SALES
+                 DISPLAY "NEW LIFETIME SALES  " PRN-LIFETIME-SALES
+           END-READ
+           .
