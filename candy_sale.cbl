@@ -7,6 +7,11 @@
        FILE-CONTROL.
            SELECT BRANCH-SALE-FILE ASSIGN TO "candy_sale.dat"
                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BRANCH-MASTER-FILE ASSIGN TO "branch_master.dat"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS BM-BRANCH-ID
+                 FILE STATUS IS WS-BM-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD BRANCH-SALE-FILE.
@@ -14,23 +19,84 @@
           88 END-OF-SALES-FILE                     VALUE HIGH-VALUES.
        05 BRANCH-ID             PIC 9(7).
           05 STATE-NUM          PIC 99.
-          05 CANDY-SALES        PIC 9(7)V99.
+          05 CANDY-TYPE-CODE    PIC 9.
+          05 CANDY-SALES        PIC S9(7)V99.
+
+       FD BRANCH-MASTER-FILE.
+       01 BRANCH-MASTER-REC.
+          05 BM-BRANCH-ID           PIC 9(7).
+          05 BM-STATE-NUM           PIC 99.
+          05 BM-BRANCH-NAME         PIC X(30).
+          05 BM-BRANCH-ADDRESS      PIC X(40).
+          05 BM-OPEN-DATE           PIC 9(8).
 
        WORKING-STORAGE SECTION.
        01 STATE-SALES-TABLE.
-          05 STATE-SALES-TOTAL  PIC 9(8)V99 OCCURS 50 TIMES.
+          05 STATE-TOTALS OCCURS 50 TIMES.
+             10 STATE-SALES-TOTAL  PIC S9(8)V99.
+             10 STATE-BRANCH-COUNT PIC 9(5).
        01 STATE-IDX             PIC 99.
-       01 PRN-STATE-SALES       PIC $$$,$$$,$$9.99.
+       01 PRN-STATE-SALES       PIC $$$,$$$,$$9.99-.
+       01 PRN-BRANCH-COUNT      PIC BZZ,ZZ9.
+       01 PRN-AVERAGE-SALES     PIC B$$$,$$$,$$9.99-.
+       01 PRN-NET-NEGATIVE-FLAG PIC X(20).
+
+       01 CANDY-TYPE-TABLE.
+          05 CT-STATE OCCURS 50 TIMES.
+             10 CT-TYPE-SALES   PIC S9(8)V99 OCCURS 5 TIMES.
+       01 CANDY-TYPE-IDX        PIC 9.
+
+       01 CANDY-TYPE-NAME-VALUES.
+          05 FILLER   PIC X(10) VALUE "CHOCOLATE".
+          05 FILLER   PIC X(10) VALUE "GUMMY".
+          05 FILLER   PIC X(10) VALUE "HARD CANDY".
+          05 FILLER   PIC X(10) VALUE "MINT".
+          05 FILLER   PIC X(10) VALUE "OTHER".
+       01 CANDY-TYPE-NAME-TABLE REDEFINES CANDY-TYPE-NAME-VALUES.
+          05 CANDY-TYPE-NAME     PIC X(10) OCCURS 5 TIMES.
+       01 PRN-CANDY-TYPE-SALES  PIC $$$,$$$,$$9.99-.
+       01 US-TOTAL-SALES        PIC S9(9)V99.
+       01 PRN-US-TOTAL-SALES    PIC $,$$$,$$$,$$9.99-.
+       01 WS-BM-STATUS          PIC XX.
+       01 WS-BM-AVAILABLE       PIC X         VALUE "N".
+          88 BM-FILE-AVAILABLE                VALUE "Y".
+       01 WS-RECORD-VALID       PIC X         VALUE "Y".
+          88 RECORD-VALID                     VALUE "Y".
+       01 REJECTED-COUNT        PIC 9(9)      VALUE ZERO.
        PROCEDURE DIVISION.
        BEGIN.
            MOVE ZEROS TO STATE-SALES-TABLE
+           MOVE ZEROS TO CANDY-TYPE-TABLE
+           MOVE ZERO TO US-TOTAL-SALES
            OPEN INPUT BRANCH-SALE-FILE
+           OPEN INPUT BRANCH-MASTER-FILE
+           IF WS-BM-STATUS = "00"
+              SET BM-FILE-AVAILABLE TO TRUE
+           END-IF
            READ BRANCH-SALE-FILE
            AT END
               SET END-OF-SALES-FILE TO TRUE
            END-READ
            PERFORM UNTIL END-OF-SALES-FILE
-                   ADD CANDY-SALES TO STATE-SALES-TOTAL(STATE-NUM)
+                   MOVE "Y" TO WS-RECORD-VALID
+                   IF BM-FILE-AVAILABLE
+                      PERFORM VALIDATE-AGAINST-BRANCH-MASTER
+                   END-IF
+                   IF RECORD-VALID
+                      ADD CANDY-SALES TO STATE-SALES-TOTAL(STATE-NUM)
+                         ,               US-TOTAL-SALES
+                      ADD 1 TO STATE-BRANCH-COUNT(STATE-NUM)
+                      IF CANDY-TYPE-CODE GREATER THAN ZERO AND
+                         CANDY-TYPE-CODE NOT GREATER THAN 5
+                         ADD CANDY-SALES TO
+                            CT-TYPE-SALES(STATE-NUM, CANDY-TYPE-CODE)
+                      END-IF
+                   ELSE
+                      ADD 1 TO REJECTED-COUNT
+                      DISPLAY "REJECTED BRANCH-ID " BRANCH-ID
+                              " STATE-NUM " STATE-NUM
+                              " - NOT ON BRANCH MASTER"
+                   END-IF
                    READ BRANCH-SALE-FILE
                    AT END
                       SET END-OF-SALES-FILE TO TRUE
@@ -41,10 +107,63 @@
            PERFORM VARYING STATE-IDX FROM 1 BY 1
               UNTIL STATE-IDX GREATER THAN 50
                    MOVE STATE-SALES-TOTAL(STATE-IDX) TO PRN-STATE-SALES
+                   MOVE STATE-BRANCH-COUNT(STATE-IDX) TO
+                      PRN-BRANCH-COUNT
+                   IF STATE-BRANCH-COUNT(STATE-IDX) GREATER THAN ZERO
+                      COMPUTE PRN-AVERAGE-SALES = STATE-SALES-TOTAL
+                         (STATE-IDX) / STATE-BRANCH-COUNT(STATE-IDX)
+                   ELSE
+                      MOVE ZERO TO PRN-AVERAGE-SALES
+                   END-IF
+                   MOVE SPACES TO PRN-NET-NEGATIVE-FLAG
+                   IF STATE-SALES-TOTAL(STATE-IDX) LESS THAN ZERO
+                      MOVE "*** NET NEGATIVE" TO PRN-NET-NEGATIVE-FLAG
+                   END-IF
                    DISPLAY "State ",
                            STATE-IDX
                            " sales total is "
                            PRN-STATE-SALES
+                           " branches "
+                           PRN-BRANCH-COUNT
+                           " average "
+                           PRN-AVERAGE-SALES
+                           PRN-NET-NEGATIVE-FLAG
+                   PERFORM VARYING CANDY-TYPE-IDX FROM 1 BY 1
+                      UNTIL CANDY-TYPE-IDX GREATER THAN 5
+                           IF CT-TYPE-SALES(STATE-IDX, CANDY-TYPE-IDX)
+                              NOT EQUAL ZERO
+                              MOVE CT-TYPE-SALES
+                                 (STATE-IDX, CANDY-TYPE-IDX) TO
+                                 PRN-CANDY-TYPE-SALES
+                              DISPLAY "    ",
+                                      CANDY-TYPE-NAME(CANDY-TYPE-IDX)
+                                      " "
+                                      PRN-CANDY-TYPE-SALES
+                           END-IF
+                   END-PERFORM
            END-PERFORM
+           MOVE US-TOTAL-SALES TO PRN-US-TOTAL-SALES
+           DISPLAY "  ------------------------------"
+           DISPLAY "YoreCandyShop sales in the US = "
+                   PRN-US-TOTAL-SALES
+           IF BM-FILE-AVAILABLE
+              DISPLAY "Records rejected (no branch master match) = "
+                      REJECTED-COUNT
+           END-IF
            CLOSE BRANCH-SALE-FILE
-           STOP RUN.
\ No newline at end of file
+           IF BM-FILE-AVAILABLE
+              CLOSE BRANCH-MASTER-FILE
+           END-IF
+           STOP RUN.
+
+       VALIDATE-AGAINST-BRANCH-MASTER.
+           MOVE BRANCH-ID TO BM-BRANCH-ID
+           READ BRANCH-MASTER-FILE
+              INVALID KEY
+                 MOVE "N" TO WS-RECORD-VALID
+              NOT INVALID KEY
+                 IF BM-STATE-NUM NOT EQUAL STATE-NUM
+                    MOVE "N" TO WS-RECORD-VALID
+                 END-IF
+           END-READ
+           .
