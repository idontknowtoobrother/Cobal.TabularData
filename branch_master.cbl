@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BRANCH-MASTER.
+       AUTHOR. 62160246.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BRANCH-MASTER-FILE ASSIGN TO "branch_master.dat"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS BM-BRANCH-ID
+                 FILE STATUS IS WS-MST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BRANCH-MASTER-FILE.
+       01 BRANCH-MASTER-REC.
+          05 BM-BRANCH-ID           PIC 9(7).
+          05 BM-STATE-NUM           PIC 99.
+          05 BM-BRANCH-NAME         PIC X(30).
+          05 BM-BRANCH-ADDRESS      PIC X(40).
+          05 BM-OPEN-DATE           PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 WS-MST-STATUS             PIC XX.
+       01 WS-CHOICE                 PIC X.
+          88 CHOICE-ADD                     VALUE "A" "a".
+          88 CHOICE-CHANGE                  VALUE "C" "c".
+          88 CHOICE-DELETE                  VALUE "D" "d".
+          88 CHOICE-INQUIRE                 VALUE "I" "i".
+          88 CHOICE-EXIT                    VALUE "X" "x".
+
+       01 MENU-HEADING1              PIC X(35)
+                                                       VALUE
+             "  Branch Master Maintenance".
+       01 MENU-HEADING2               PIC X(45)
+                                                       VALUE
+             "A-Add  C-Change  D-Delete  I-Inquire  X-Exit".
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           OPEN I-O BRANCH-MASTER-FILE
+           IF WS-MST-STATUS = "35"
+              OPEN OUTPUT BRANCH-MASTER-FILE
+              CLOSE BRANCH-MASTER-FILE
+              OPEN I-O BRANCH-MASTER-FILE
+           END-IF
+           DISPLAY MENU-HEADING1
+           PERFORM UNTIL CHOICE-EXIT
+                   PERFORM SHOW-MENU
+                   EVALUATE TRUE
+                      WHEN CHOICE-ADD
+                         PERFORM ADD-BRANCH
+                      WHEN CHOICE-CHANGE
+                         PERFORM CHANGE-BRANCH
+                      WHEN CHOICE-DELETE
+                         PERFORM DELETE-BRANCH
+                      WHEN CHOICE-INQUIRE
+                         PERFORM INQUIRE-BRANCH
+                      WHEN CHOICE-EXIT
+                         CONTINUE
+                      WHEN OTHER
+                         DISPLAY "INVALID CHOICE"
+                   END-EVALUATE
+           END-PERFORM
+           CLOSE BRANCH-MASTER-FILE
+           STOP RUN.
+
+       SHOW-MENU.
+           DISPLAY MENU-HEADING2
+           ACCEPT WS-CHOICE
+           .
+
+       ADD-BRANCH.
+           DISPLAY "BRANCH-ID -"
+           ACCEPT BM-BRANCH-ID
+           DISPLAY "STATE-NUM -"
+           ACCEPT BM-STATE-NUM
+           DISPLAY "BRANCH NAME -"
+           ACCEPT BM-BRANCH-NAME
+           DISPLAY "BRANCH ADDRESS -"
+           ACCEPT BM-BRANCH-ADDRESS
+           DISPLAY "OPEN DATE (YYYYMMDD) -"
+           ACCEPT BM-OPEN-DATE
+           WRITE BRANCH-MASTER-REC
+              INVALID KEY
+                 DISPLAY "BRANCH-ID ALREADY EXISTS"
+              NOT INVALID KEY
+                 DISPLAY "BRANCH ADDED"
+           END-WRITE
+           .
+
+       CHANGE-BRANCH.
+           DISPLAY "BRANCH-ID TO CHANGE -"
+           ACCEPT BM-BRANCH-ID
+           READ BRANCH-MASTER-FILE
+              INVALID KEY
+                 DISPLAY "BRANCH-ID NOT FOUND"
+              NOT INVALID KEY
+                 DISPLAY "STATE-NUM -"
+                 ACCEPT BM-STATE-NUM
+                 DISPLAY "BRANCH NAME -"
+                 ACCEPT BM-BRANCH-NAME
+                 DISPLAY "BRANCH ADDRESS -"
+                 ACCEPT BM-BRANCH-ADDRESS
+                 DISPLAY "OPEN DATE (YYYYMMDD) -"
+                 ACCEPT BM-OPEN-DATE
+                 REWRITE BRANCH-MASTER-REC
+                 DISPLAY "BRANCH CHANGED"
+           END-READ
+           .
+
+       DELETE-BRANCH.
+           DISPLAY "BRANCH-ID TO DELETE -"
+           ACCEPT BM-BRANCH-ID
+           READ BRANCH-MASTER-FILE
+              INVALID KEY
+                 DISPLAY "BRANCH-ID NOT FOUND"
+              NOT INVALID KEY
+                 DELETE BRANCH-MASTER-FILE
+                    INVALID KEY
+                       DISPLAY "DELETE FAILED"
+                    NOT INVALID KEY
+                       DISPLAY "BRANCH DELETED"
+                 END-DELETE
+           END-READ
+           .
+
+       INQUIRE-BRANCH.
+           DISPLAY "BRANCH-ID TO LOOK UP -"
+           ACCEPT BM-BRANCH-ID
+           READ BRANCH-MASTER-FILE
+              INVALID KEY
+                 DISPLAY "BRANCH-ID NOT FOUND"
+              NOT INVALID KEY
+                 DISPLAY "STATE-NUM     " BM-STATE-NUM
+                 DISPLAY "BRANCH NAME   " BM-BRANCH-NAME
+                 DISPLAY "ADDRESS       " BM-BRANCH-ADDRESS
+                 DISPLAY "OPEN DATE     " BM-OPEN-DATE
+           END-READ
+           .
