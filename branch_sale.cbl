@@ -5,8 +5,35 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT BRANCH-SALE-FILE ASSIGN TO "branch_sales.dat"
+           SELECT BRANCH-SALE-FILE ASSIGN TO WS-CURRENT-FILENAME
                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FILE-LIST-FILE ASSIGN TO "branch_sale_files.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-FILE-LIST-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "branch_exceptions.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "branch_sale.ckp"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-CKP-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "branch_sale_report.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STATE-TABLE-FILE ASSIGN TO "state_table.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT YTD-FILE ASSIGN TO "branch_sale_ytd.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-YTD-STATUS.
+           SELECT CSV-FILE ASSIGN TO "branch_sale_report.csv"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BRANCH-SALES-IDX-FILE ASSIGN TO "branch_sales_idx.dat"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS BSX-BRANCH-ID
+                 FILE STATUS IS WS-IDX-STATUS.
+           SELECT BRANCH-MASTER-FILE ASSIGN TO "branch_master.dat"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS BM-BRANCH-ID
+                 FILE STATUS IS WS-BM-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD BRANCH-SALE-FILE.
@@ -15,14 +42,223 @@
            .
        05 BRANCH-ID                 PIC 9(7).
           05 STATE-NUM              PIC 99.
-          05 CANDY-SALES            PIC 9(7)V99.
+          05 SALES-PERIOD           PIC 9(6).
+          05 CANDY-SALES            PIC S9(7)V99.
+
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-REC.
+          05 EXC-BRANCH-ID          PIC 9(7).
+          05 EXC-STATE-NUM          PIC 99.
+          05 EXC-REASON             PIC X(32).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-REC.
+          05 CKP-RECORDS-READ       PIC 9(9).
+          05 CKP-TOTAL-RECS-READ    PIC 9(9).
+          05 CKP-US-TOTAL-SALES     PIC S9(9)V99.
+          05 CKP-US-BRANCH-COUNT    PIC 9(6).
+          05 CKP-CONTROL-SALES-SUM  PIC S9(9)V99.
+          05 CKP-CONTROL-RECS-REJ   PIC 9(9).
+          05 CKP-PERIOD-COUNT       PIC 99.
+          05 CKP-STATE-SALES-TABLE.
+             10 CKP-STATE-TOTALS OCCURS 50 TIMES.
+                15 CKP-STATE-SALES-TOTAL  PIC S9(8)V99.
+                15 CKP-STATE-BRANCH-COUNT PIC 9(5).
+          05 CKP-PERIOD-TABLE.
+             10 CKP-PERIOD-ENTRY OCCURS 24 TIMES.
+                15 CKP-PERIOD-VALUE        PIC 9(6).
+                15 CKP-PERIOD-STATE-TOTALS OCCURS 50 TIMES.
+                   20 CKP-PERIOD-STATE-SALES PIC S9(8)V99.
+
+       FD REPORT-FILE.
+       01 REPORT-FILE-REC           PIC X(109).
+
+       FD FILE-LIST-FILE.
+       01 FILE-LIST-REC.
+          88 END-OF-FILE-LIST                          VALUE HIGH-VALUES
+           .
+          05 FILE-LIST-NAME         PIC X(40).
+
+       FD STATE-TABLE-FILE.
+       01 STATE-TABLE-REC.
+          88 END-OF-STATE-TABLE                        VALUE HIGH-VALUES
+           .
+          05 ST-STATE-NUM           PIC 99.
+          05 ST-STATE-NAME          PIC X(20).
+
+       FD BRANCH-SALES-IDX-FILE.
+       01 BRANCH-SALES-IDX-REC.
+          05 BSX-BRANCH-ID          PIC 9(7).
+          05 BSX-STATE-NUM          PIC 99.
+          05 BSX-LATEST-PERIOD      PIC 9(6).
+          05 BSX-LIFETIME-SALES     PIC S9(9)V99.
+
+       FD BRANCH-MASTER-FILE.
+       01 BRANCH-MASTER-REC.
+          05 BM-BRANCH-ID           PIC 9(7).
+          05 BM-STATE-NUM           PIC 99.
+          05 BM-BRANCH-NAME         PIC X(30).
+          05 BM-BRANCH-ADDRESS      PIC X(40).
+          05 BM-OPEN-DATE           PIC 9(8).
+
+       FD YTD-FILE.
+       01 YTD-REC.
+          88 END-OF-YTD-FILE                           VALUE HIGH-VALUES
+           .
+          05 YTD-STATE-NUM          PIC 99.
+          05 YTD-SALES-TOTAL        PIC S9(8)V99.
+          05 YTD-BRANCH-COUNT       PIC 9(5).
+
+       FD CSV-FILE.
+       01 CSV-FILE-REC              PIC X(80).
 
        WORKING-STORAGE SECTION.
+       01 CSV-LINE                  PIC X(80).
+       01 CSV-STATE-NUM             PIC 9(2).
+       01 CSV-SALES-TOTAL           PIC -(8)9.99.
+       01 CSV-BRANCH-COUNT          PIC 9(5).
+       01 CSV-AVERAGE-SALES         PIC -(8)9.99.
+       01 WS-IDX-STATUS              PIC XX.
+       01 WS-YTD-STATUS              PIC XX.
+       01 WS-BM-STATUS               PIC XX.
+       01 WS-BM-AVAILABLE            PIC X         VALUE "N".
+          88 BM-FILE-AVAILABLE                     VALUE "Y".
+       01 WS-IS-RESTART               PIC X        VALUE "N".
+          88 IS-RESTART                            VALUE "Y".
+       01 WS-END-OF-IDX-SCAN          PIC X        VALUE "N".
+          88 END-OF-IDX-SCAN                       VALUE "Y".
+       01 REPORT-LINE-BUFFER        PIC X(109).
+       01 WS-CKP-STATUS             PIC XX.
+       01 RECORDS-READ              PIC 9(9) VALUE ZERO.
+       01 TOTAL-RECORDS-READ        PIC 9(9) VALUE ZERO.
+       01 CHECKPOINT-INTERVAL       PIC 9(9) VALUE 1000.
+       01 SKIP-COUNT                PIC 9(9).
+       01 WS-CURRENT-FILENAME       PIC X(40).
+       01 WS-FILE-LIST-STATUS       PIC XX.
+       01 FILE-LIST-COUNT           PIC 9(2) VALUE ZERO.
+       01 FILE-LIST-IDX             PIC 9(2).
+       01 FILE-LIST-TABLE.
+          05 FILE-LIST-ENTRY OCCURS 40 TIMES PIC X(40).
+       01 CKP-QUOTIENT              PIC 9(9).
+       01 CKP-REMAINDER             PIC 9(9).
+       01 IDX-DELTA-TABLE.
+          05 IDX-DELTA-ENTRY OCCURS 1000 TIMES.
+             10 IDX-DELTA-BRANCH-ID PIC 9(7).
+             10 IDX-DELTA-STATE-NUM PIC 99.
+             10 IDX-DELTA-PERIOD    PIC 9(6).
+             10 IDX-DELTA-SALES     PIC S9(9)V99.
+       01 IDX-DELTA-COUNT           PIC 9(4) VALUE ZERO.
+       01 IDX-DELTA-IDX             PIC 9(4).
+       01 IDX-DELTA-FOUND-IDX       PIC 9(4).
        01 STATE-SALES-TABLE.
           05 STATE-TOTALS OCCURS 50 TIMES.
-             10 STATE-SALES-TOTAL   PIC 9(8)V99.
+             10 STATE-SALES-TOTAL   PIC S9(8)V99.
              10 STATE-BRANCH-COUNT  PIC 9(5).
        01 STATE-IDX                 PIC 99.
+       01 DISPLAY-STATE-NUM          PIC 99.
+
+       01 WS-SORT-OPTION             PIC X VALUE "Y".
+          88 SORT-BY-SALES                    VALUE "Y".
+       01 STATE-SORT-ORDER           PIC 99 OCCURS 50 TIMES.
+       01 SORT-IDX                   PIC 99.
+       01 SORT-TEMP-NUM              PIC 99.
+
+       01 PERIOD-TABLE.
+          05 PERIOD-ENTRY            OCCURS 24 TIMES.
+             10 PERIOD-VALUE         PIC 9(6).
+             10 PERIOD-STATE-TOTALS  OCCURS 50 TIMES.
+                15 PERIOD-STATE-SALES PIC S9(8)V99.
+       01 PERIOD-COUNT               PIC 99 VALUE ZERO.
+       01 PERIOD-IDX                 PIC 99.
+       01 PERIOD-FOUND-IDX           PIC 99.
+       01 WS-PERIOD-FOUND            PIC X VALUE "N".
+          88 PERIOD-FOUND                     VALUE "Y".
+       01 PERIOD-HEADING             PIC X(26)
+                                                       VALUE
+             "  Sales by State and Month".
+       01 PERIOD-DETAIL-LINE.
+          05 PRN-PERIOD              PIC B(2)9(6).
+          05 PRN-PERIOD-STATE-NUM    PIC B(3)99.
+          05 PRN-PERIOD-SALES        PIC B(3)$$$,$$$,$$9.99-.
+
+       01 STATE-NAME-TABLE.
+          05 STATE-NAME             PIC X(20) OCCURS 50 TIMES.
+
+       01 REGION-CODE-VALUES.
+          05 FILLER   PIC 9 VALUE 3.
+          05 FILLER   PIC 9 VALUE 4.
+          05 FILLER   PIC 9 VALUE 4.
+          05 FILLER   PIC 9 VALUE 3.
+          05 FILLER   PIC 9 VALUE 4.
+          05 FILLER   PIC 9 VALUE 4.
+          05 FILLER   PIC 9 VALUE 1.
+          05 FILLER   PIC 9 VALUE 3.
+          05 FILLER   PIC 9 VALUE 3.
+          05 FILLER   PIC 9 VALUE 3.
+          05 FILLER   PIC 9 VALUE 4.
+          05 FILLER   PIC 9 VALUE 4.
+          05 FILLER   PIC 9 VALUE 2.
+          05 FILLER   PIC 9 VALUE 2.
+          05 FILLER   PIC 9 VALUE 2.
+          05 FILLER   PIC 9 VALUE 2.
+          05 FILLER   PIC 9 VALUE 3.
+          05 FILLER   PIC 9 VALUE 3.
+          05 FILLER   PIC 9 VALUE 1.
+          05 FILLER   PIC 9 VALUE 3.
+          05 FILLER   PIC 9 VALUE 1.
+          05 FILLER   PIC 9 VALUE 2.
+          05 FILLER   PIC 9 VALUE 2.
+          05 FILLER   PIC 9 VALUE 3.
+          05 FILLER   PIC 9 VALUE 2.
+          05 FILLER   PIC 9 VALUE 4.
+          05 FILLER   PIC 9 VALUE 2.
+          05 FILLER   PIC 9 VALUE 4.
+          05 FILLER   PIC 9 VALUE 1.
+          05 FILLER   PIC 9 VALUE 1.
+          05 FILLER   PIC 9 VALUE 4.
+          05 FILLER   PIC 9 VALUE 1.
+          05 FILLER   PIC 9 VALUE 3.
+          05 FILLER   PIC 9 VALUE 2.
+          05 FILLER   PIC 9 VALUE 2.
+          05 FILLER   PIC 9 VALUE 3.
+          05 FILLER   PIC 9 VALUE 4.
+          05 FILLER   PIC 9 VALUE 1.
+          05 FILLER   PIC 9 VALUE 1.
+          05 FILLER   PIC 9 VALUE 3.
+          05 FILLER   PIC 9 VALUE 2.
+          05 FILLER   PIC 9 VALUE 3.
+          05 FILLER   PIC 9 VALUE 3.
+          05 FILLER   PIC 9 VALUE 4.
+          05 FILLER   PIC 9 VALUE 1.
+          05 FILLER   PIC 9 VALUE 3.
+          05 FILLER   PIC 9 VALUE 4.
+          05 FILLER   PIC 9 VALUE 3.
+          05 FILLER   PIC 9 VALUE 2.
+          05 FILLER   PIC 9 VALUE 4.
+       01 REGION-CODE-TABLE REDEFINES REGION-CODE-VALUES.
+          05 REGION-CODE            PIC 9 OCCURS 50 TIMES.
+
+       01 REGION-NAME-VALUES.
+          05 FILLER   PIC X(12) VALUE "NORTHEAST".
+          05 FILLER   PIC X(12) VALUE "MIDWEST".
+          05 FILLER   PIC X(12) VALUE "SOUTH".
+          05 FILLER   PIC X(12) VALUE "WEST".
+       01 REGION-NAME-TABLE REDEFINES REGION-NAME-VALUES.
+          05 REGION-NAME            PIC X(12) OCCURS 4 TIMES.
+
+       01 REGION-TOTALS-TABLE.
+          05 REGION-TOTALS OCCURS 4 TIMES.
+             10 REGION-SALES-TOTAL  PIC S9(9)V99.
+             10 REGION-BRANCH-COUNT PIC 9(6).
+       01 REGION-IDX                PIC 9.
+
+       01 REGION-HEADING            PIC X(30)
+                                                       VALUE
+             "  Sales by Region".
+       01 REGION-DETAIL-LINE.
+          05 PRN-REGION-NAME        PIC X(12).
+          05 PRN-REGION-BRANCHES    PIC B(3)ZZ,ZZ9.
+          05 PRN-REGION-SALES       PIC B(5)$$$,$$$,$$9.99-.
 
        01 REPORT-HEADING1           PIC X(35)
                                                        VALUE
@@ -30,60 +266,691 @@
        01 REPORT-HEADING2           PIC X(35)
                                                        VALUE
              "    ------------------------------".
-       01 REPORT-HEADING3           PIC X(47)
+       01 REPORT-HEADING3           PIC X(55)
                                                        VALUE
-             "State  Branches   StateSales  AverageSales".
+             "State Name             Branches StateSales AverageSales".
 
        01 DETAIL-LINE.
           05 PRN-STATE-NUM          PIC BZ9.
+          05 PRN-STATE-NAME         PIC BX(15).
           05 PRN-BRANCH-COUNT       PIC B(3)ZZ,ZZ9.
-          05 PRN-STATE-SALES        PIC B(5)$$$,$$$,$$9.99.
-          05 PRN-AVERAGE-SALES      PIC BB$$$,$$$,$$9.99.
+          05 PRN-STATE-SALES        PIC B(5)$$$,$$$,$$9.99-.
+          05 PRN-AVERAGE-SALES      PIC BB$$$,$$$,$$9.99-.
+          05 PRN-NET-NEGATIVE-FLAG  PIC BX(20).
+          05 PRN-UNDERPERFORM-FLAG  PIC BX(22).
+
+       01 MIN-AVERAGE-SALES         PIC 9(7)V99   VALUE 5000.00.
+       01 WS-STATE-AVERAGE-SALES    PIC S9(7)V99.
 
        01 US-TOTALS.
-          05 US-TOTAL-SALES         PIC 9(9)V99.
+          05 US-TOTAL-SALES         PIC S9(9)V99.
           05 US-BRANCH-COUNT        PIC 9(6).
-          05 PRN-US-TOTAL-SALES     PIC $,$$$,$$$,$$9.99.
+          05 PRN-US-TOTAL-SALES     PIC $,$$$,$$$,$$9.99-.
           05 PRN-US-BRANCH-COUNT    PIC B(9)ZZZ,ZZ9.
-          05 PRN-US-AVERAGE-SALES   PIC BBBB$$$,$$$,$$9.99.
+          05 PRN-US-AVERAGE-SALES   PIC BBBB$$$,$$$,$$9.99-.
+
+       01 TOP-BRANCH-TABLE.
+          05 TOP-BRANCH          OCCURS 10 TIMES.
+             10 TOP-BRANCH-ID    PIC 9(7).
+             10 TOP-BRANCH-SALES PIC S9(9)V99.
+       01 TOP-IDX                PIC 99.
+       01 TOP-RANK                PIC 99.
+       01 TOP-SWAP-ID             PIC 9(7).
+       01 TOP-SWAP-SALES          PIC S9(9)V99.
+
+       01 TOP-HEADING1            PIC X(25)
+                                                       VALUE
+             "  Top 10 Branches".
+       01 TOP-HEADING2            PIC X(32)
+                                                       VALUE
+             "Rank  Branch-Id    Sales".
+       01 TOP-DETAIL-LINE.
+          05 PRN-TOP-RANK         PIC BZ9.
+          05 PRN-TOP-BRANCH-ID    PIC B(3)9(7).
+          05 PRN-TOP-SALES        PIC B(3)$$$,$$$,$$9.99-.
+
+       01 WS-RECORD-VALID          PIC X         VALUE "Y".
+          88 RECORD-VALID                        VALUE "Y".
+       01 WS-REJECT-REASON         PIC X(32).
+       01 MAX-REASONABLE-SALE      PIC 9(7)V99   VALUE 50000.00.
+       01 WS-SALES-MAGNITUDE       PIC 9(7)V99.
+
+       01 CONTROL-SALES-SUM        PIC S9(9)V99 VALUE ZERO.
+       01 CONTROL-RECORDS-REJECTED PIC 9(9)     VALUE ZERO.
+       01 PRN-CONTROL-RECORDS-READ PIC ZZZ,ZZZ,ZZ9.
+       01 PRN-CONTROL-RECORDS-REJ  PIC ZZZ,ZZZ,ZZ9.
+       01 PRN-CONTROL-SALES-SUM    PIC $,$$$,$$$,$$9.99-.
+       01 WS-CONTROL-BALANCED      PIC X(23).
+       01 YTD-BASELINE-SALES       PIC S9(9)V99 VALUE ZERO.
+       01 WS-THIS-RUN-TOTAL-SALES  PIC S9(9)V99.
+
+       01 CONTROL-HEADING          PIC X(35)
+                                                       VALUE
+             "  BRANCH-SALE Control Report".
 
        PROCEDURE DIVISION.
        BEGIN.
            MOVE ZEROS TO STATE-SALES-TABLE
+           MOVE ZEROS TO TOP-BRANCH-TABLE
+           MOVE ZEROS TO PERIOD-TABLE
+           MOVE ZEROS TO REGION-TOTALS-TABLE
+           MOVE ZERO TO IDX-DELTA-COUNT
+           PERFORM LOAD-STATE-TABLE
+           PERFORM LOAD-YTD-TOTALS
+           PERFORM LOAD-FILE-LIST
+           PERFORM CHECK-RESTART-STATUS
+           IF IS-RESTART
+              OPEN EXTEND EXCEPTION-FILE
+           ELSE
+              OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           OPEN I-O BRANCH-SALES-IDX-FILE
+           IF WS-IDX-STATUS = "35"
+              OPEN OUTPUT BRANCH-SALES-IDX-FILE
+              CLOSE BRANCH-SALES-IDX-FILE
+              OPEN I-O BRANCH-SALES-IDX-FILE
+           END-IF
+           OPEN INPUT BRANCH-MASTER-FILE
+           IF WS-BM-STATUS = "00"
+              SET BM-FILE-AVAILABLE TO TRUE
+           END-IF
+           PERFORM VARYING FILE-LIST-IDX FROM 1 BY 1
+              UNTIL FILE-LIST-IDX GREATER THAN FILE-LIST-COUNT
+                   MOVE FILE-LIST-ENTRY(FILE-LIST-IDX) TO
+                      WS-CURRENT-FILENAME
+                   PERFORM PROCESS-ONE-FILE
+           END-PERFORM
+           PERFORM SCAN-TOP-BRANCHES
+           OPEN OUTPUT REPORT-FILE
+           OPEN OUTPUT CSV-FILE
+           MOVE "StateNum,StateName,Branches,StateSales,AverageSales"
+              TO CSV-LINE
+           WRITE CSV-FILE-REC FROM CSV-LINE
+           PERFORM PRINT-RESULTS
+           PERFORM PRINT-CONTROL-REPORT
+           CLOSE REPORT-FILE
+           CLOSE CSV-FILE
+           PERFORM PRINT-PERIOD-REPORT
+
+           PERFORM WRITE-YTD-TOTALS
+
+           CLOSE EXCEPTION-FILE
+           CLOSE BRANCH-SALES-IDX-FILE
+           IF BM-FILE-AVAILABLE
+              CLOSE BRANCH-MASTER-FILE
+           END-IF
+           STOP RUN.
+
+       PROCESS-ONE-FILE.
            OPEN INPUT BRANCH-SALE-FILE
+           IF FILE-LIST-COUNT = 1
+              PERFORM READ-CHECKPOINT
+              PERFORM VARYING SKIP-COUNT FROM 1 BY 1
+                 UNTIL SKIP-COUNT GREATER THAN RECORDS-READ
+                      READ BRANCH-SALE-FILE
+                      AT END
+                         SET END-OF-SALES-FILE TO TRUE
+                      END-READ
+              END-PERFORM
+           ELSE
+              MOVE ZERO TO RECORDS-READ
+           END-IF
            READ BRANCH-SALE-FILE
            AT END
               SET END-OF-SALES-FILE TO TRUE
            END-READ
            PERFORM UNTIL END-OF-SALES-FILE
-                   ADD CANDY-SALES TO STATE-SALES-TOTAL(STATE-NUM)
-                      ,               US-TOTAL-SALES
-                   ADD 1 TO STATE-BRANCH-COUNT(STATE-NUM)
-                      ,     US-BRANCH-COUNT
+                   PERFORM VALIDATE-RECORD
+                   IF NOT RECORD-VALID
+                      PERFORM WRITE-EXCEPTION
+                      ADD 1 TO CONTROL-RECORDS-REJECTED
+                   ELSE
+                      ADD CANDY-SALES TO CONTROL-SALES-SUM
+                      ADD CANDY-SALES TO STATE-SALES-TOTAL(STATE-NUM)
+                         ,               US-TOTAL-SALES
+                      ADD 1 TO STATE-BRANCH-COUNT(STATE-NUM)
+                         ,     US-BRANCH-COUNT
+                      PERFORM FIND-OR-ADD-PERIOD
+                      IF PERIOD-FOUND-IDX GREATER THAN ZERO
+                         ADD CANDY-SALES TO
+                            PERIOD-STATE-SALES
+                               (PERIOD-FOUND-IDX, STATE-NUM)
+                      END-IF
+                      PERFORM BUFFER-BRANCH-SALES-IDX
+                   END-IF
+                   ADD 1 TO RECORDS-READ
+                   ADD 1 TO TOTAL-RECORDS-READ
+                   DIVIDE RECORDS-READ BY CHECKPOINT-INTERVAL
+                      GIVING CKP-QUOTIENT REMAINDER CKP-REMAINDER
+                   IF CKP-REMAINDER = ZERO AND FILE-LIST-COUNT = 1
+                      PERFORM FLUSH-BRANCH-SALES-IDX
+                      PERFORM WRITE-CHECKPOINT
+                   END-IF
                    READ BRANCH-SALE-FILE
                    AT END
                       SET END-OF-SALES-FILE TO TRUE
                    END-READ
            END-PERFORM
-           PERFORM PRINT-RESULTS
-
            CLOSE BRANCH-SALE-FILE
-           STOP RUN.
+           PERFORM FLUSH-BRANCH-SALES-IDX
+           IF FILE-LIST-COUNT = 1
+              MOVE ZERO TO RECORDS-READ
+              PERFORM WRITE-CHECKPOINT
+           END-IF
+           .
+
+       LOAD-FILE-LIST.
+           MOVE ZERO TO FILE-LIST-COUNT
+           OPEN INPUT FILE-LIST-FILE
+           IF WS-FILE-LIST-STATUS = "00"
+              READ FILE-LIST-FILE
+              AT END
+                 SET END-OF-FILE-LIST TO TRUE
+              END-READ
+              PERFORM UNTIL END-OF-FILE-LIST
+                      IF FILE-LIST-COUNT LESS THAN 40 AND
+                         FILE-LIST-NAME NOT EQUAL SPACES
+                         ADD 1 TO FILE-LIST-COUNT
+                         MOVE FILE-LIST-NAME TO
+                            FILE-LIST-ENTRY(FILE-LIST-COUNT)
+                      END-IF
+                      READ FILE-LIST-FILE
+                      AT END
+                         SET END-OF-FILE-LIST TO TRUE
+                      END-READ
+              END-PERFORM
+              CLOSE FILE-LIST-FILE
+           END-IF
+           IF FILE-LIST-COUNT = ZERO
+              MOVE 1 TO FILE-LIST-COUNT
+              MOVE "branch_sales.dat" TO FILE-LIST-ENTRY(1)
+           END-IF
+           .
+
+       CHECK-RESTART-STATUS.
+           MOVE "N" TO WS-IS-RESTART
+           IF FILE-LIST-COUNT = 1
+              OPEN INPUT CHECKPOINT-FILE
+              IF WS-CKP-STATUS = "00"
+                 READ CHECKPOINT-FILE
+                 NOT AT END
+                    IF CKP-RECORDS-READ GREATER THAN ZERO
+                       SET IS-RESTART TO TRUE
+                    END-IF
+                 END-READ
+                 CLOSE CHECKPOINT-FILE
+              END-IF
+           END-IF
+           .
+
+       LOAD-YTD-TOTALS.
+           OPEN INPUT YTD-FILE
+           IF WS-YTD-STATUS = "00"
+              READ YTD-FILE
+              AT END
+                 SET END-OF-YTD-FILE TO TRUE
+              END-READ
+              PERFORM UNTIL END-OF-YTD-FILE
+                      IF YTD-STATE-NUM GREATER THAN ZERO AND
+                         YTD-STATE-NUM NOT GREATER THAN 50
+                         MOVE YTD-SALES-TOTAL TO
+                            STATE-SALES-TOTAL(YTD-STATE-NUM)
+                         MOVE YTD-BRANCH-COUNT TO
+                            STATE-BRANCH-COUNT(YTD-STATE-NUM)
+                      END-IF
+                      READ YTD-FILE
+                      AT END
+                         SET END-OF-YTD-FILE TO TRUE
+                      END-READ
+              END-PERFORM
+              CLOSE YTD-FILE
+           END-IF
+           PERFORM VARYING STATE-IDX FROM 1 BY 1
+              UNTIL STATE-IDX GREATER THAN 50
+                   ADD STATE-SALES-TOTAL(STATE-IDX) TO US-TOTAL-SALES
+                   ADD STATE-BRANCH-COUNT(STATE-IDX) TO
+                      US-BRANCH-COUNT
+           END-PERFORM
+           MOVE US-TOTAL-SALES TO YTD-BASELINE-SALES
+           .
+
+       WRITE-YTD-TOTALS.
+           OPEN OUTPUT YTD-FILE
+           PERFORM VARYING STATE-IDX FROM 1 BY 1
+              UNTIL STATE-IDX GREATER THAN 50
+                   MOVE STATE-IDX TO YTD-STATE-NUM
+                   MOVE STATE-SALES-TOTAL(STATE-IDX) TO YTD-SALES-TOTAL
+                   MOVE STATE-BRANCH-COUNT(STATE-IDX) TO
+                      YTD-BRANCH-COUNT
+                   WRITE YTD-REC
+           END-PERFORM
+           CLOSE YTD-FILE
+           .
+
+       BUFFER-BRANCH-SALES-IDX.
+           MOVE ZERO TO IDX-DELTA-FOUND-IDX
+           PERFORM VARYING IDX-DELTA-IDX FROM 1 BY 1
+              UNTIL IDX-DELTA-IDX GREATER THAN IDX-DELTA-COUNT
+                   IF IDX-DELTA-BRANCH-ID(IDX-DELTA-IDX) = BRANCH-ID
+                      MOVE IDX-DELTA-IDX TO IDX-DELTA-FOUND-IDX
+                   END-IF
+           END-PERFORM
+           IF IDX-DELTA-FOUND-IDX GREATER THAN ZERO
+              MOVE STATE-NUM TO
+                 IDX-DELTA-STATE-NUM(IDX-DELTA-FOUND-IDX)
+              MOVE SALES-PERIOD TO
+                 IDX-DELTA-PERIOD(IDX-DELTA-FOUND-IDX)
+              ADD CANDY-SALES TO
+                 IDX-DELTA-SALES(IDX-DELTA-FOUND-IDX)
+           ELSE
+              IF IDX-DELTA-COUNT LESS THAN 1000
+                 ADD 1 TO IDX-DELTA-COUNT
+                 MOVE BRANCH-ID TO
+                    IDX-DELTA-BRANCH-ID(IDX-DELTA-COUNT)
+                 MOVE STATE-NUM TO
+                    IDX-DELTA-STATE-NUM(IDX-DELTA-COUNT)
+                 MOVE SALES-PERIOD TO
+                    IDX-DELTA-PERIOD(IDX-DELTA-COUNT)
+                 MOVE CANDY-SALES TO
+                    IDX-DELTA-SALES(IDX-DELTA-COUNT)
+              END-IF
+           END-IF
+           .
+
+       FLUSH-BRANCH-SALES-IDX.
+           PERFORM VARYING IDX-DELTA-IDX FROM 1 BY 1
+              UNTIL IDX-DELTA-IDX GREATER THAN IDX-DELTA-COUNT
+                   MOVE IDX-DELTA-BRANCH-ID(IDX-DELTA-IDX) TO
+                      BSX-BRANCH-ID
+                   READ BRANCH-SALES-IDX-FILE
+                      INVALID KEY
+                         MOVE IDX-DELTA-STATE-NUM(IDX-DELTA-IDX) TO
+                            BSX-STATE-NUM
+                         MOVE IDX-DELTA-PERIOD(IDX-DELTA-IDX) TO
+                            BSX-LATEST-PERIOD
+                         MOVE IDX-DELTA-SALES(IDX-DELTA-IDX) TO
+                            BSX-LIFETIME-SALES
+                         WRITE BRANCH-SALES-IDX-REC
+                      NOT INVALID KEY
+                         MOVE IDX-DELTA-STATE-NUM(IDX-DELTA-IDX) TO
+                            BSX-STATE-NUM
+                         MOVE IDX-DELTA-PERIOD(IDX-DELTA-IDX) TO
+                            BSX-LATEST-PERIOD
+                         ADD IDX-DELTA-SALES(IDX-DELTA-IDX) TO
+                            BSX-LIFETIME-SALES
+                         REWRITE BRANCH-SALES-IDX-REC
+                   END-READ
+           END-PERFORM
+           MOVE ZERO TO IDX-DELTA-COUNT
+           .
+
+       PRINT-CONTROL-REPORT.
+           DISPLAY CONTROL-HEADING
+           MOVE CONTROL-HEADING TO REPORT-FILE-REC
+           WRITE REPORT-FILE-REC
+           MOVE TOTAL-RECORDS-READ TO PRN-CONTROL-RECORDS-READ
+           MOVE CONTROL-RECORDS-REJECTED TO PRN-CONTROL-RECORDS-REJ
+           MOVE CONTROL-SALES-SUM TO PRN-CONTROL-SALES-SUM
+           COMPUTE WS-THIS-RUN-TOTAL-SALES =
+              US-TOTAL-SALES - YTD-BASELINE-SALES
+           IF CONTROL-SALES-SUM EQUAL WS-THIS-RUN-TOTAL-SALES
+              MOVE "BALANCED" TO WS-CONTROL-BALANCED
+           ELSE
+              MOVE "*** OUT OF BALANCE ***" TO WS-CONTROL-BALANCED
+           END-IF
+           DISPLAY "Records read        = " PRN-CONTROL-RECORDS-READ
+           DISPLAY "Records rejected    = " PRN-CONTROL-RECORDS-REJ
+           DISPLAY "Sum of accepted sales= " PRN-CONTROL-SALES-SUM
+           DISPLAY "US total sales      = " PRN-US-TOTAL-SALES
+           DISPLAY "Balance status      = " WS-CONTROL-BALANCED
+           MOVE SPACES TO REPORT-LINE-BUFFER
+           STRING "Records read        = " DELIMITED BY SIZE
+                  PRN-CONTROL-RECORDS-READ DELIMITED BY SIZE
+                  INTO REPORT-LINE-BUFFER
+           MOVE REPORT-LINE-BUFFER TO REPORT-FILE-REC
+           WRITE REPORT-FILE-REC
+           MOVE SPACES TO REPORT-LINE-BUFFER
+           STRING "Records rejected    = " DELIMITED BY SIZE
+                  PRN-CONTROL-RECORDS-REJ DELIMITED BY SIZE
+                  INTO REPORT-LINE-BUFFER
+           MOVE REPORT-LINE-BUFFER TO REPORT-FILE-REC
+           WRITE REPORT-FILE-REC
+           MOVE SPACES TO REPORT-LINE-BUFFER
+           STRING "Sum of accepted sales= " DELIMITED BY SIZE
+                  PRN-CONTROL-SALES-SUM DELIMITED BY SIZE
+                  INTO REPORT-LINE-BUFFER
+           MOVE REPORT-LINE-BUFFER TO REPORT-FILE-REC
+           WRITE REPORT-FILE-REC
+           MOVE SPACES TO REPORT-LINE-BUFFER
+           STRING "US total sales      = " DELIMITED BY SIZE
+                  PRN-US-TOTAL-SALES DELIMITED BY SIZE
+                  INTO REPORT-LINE-BUFFER
+           MOVE REPORT-LINE-BUFFER TO REPORT-FILE-REC
+           WRITE REPORT-FILE-REC
+           MOVE SPACES TO REPORT-LINE-BUFFER
+           STRING "Balance status      = " DELIMITED BY SIZE
+                  WS-CONTROL-BALANCED DELIMITED BY SIZE
+                  INTO REPORT-LINE-BUFFER
+           MOVE REPORT-LINE-BUFFER TO REPORT-FILE-REC
+           WRITE REPORT-FILE-REC
+           .
+
+       VALIDATE-RECORD.
+           MOVE "Y" TO WS-RECORD-VALID
+           MOVE SPACES TO WS-REJECT-REASON
+           IF BRANCH-ID NOT NUMERIC
+              MOVE "N" TO WS-RECORD-VALID
+              MOVE "INVALID BRANCH-ID" TO WS-REJECT-REASON
+           ELSE
+              IF STATE-NUM NOT NUMERIC OR
+                 STATE-NUM IS LESS THAN 1 OR
+                 STATE-NUM IS GREATER THAN 50
+                 MOVE "N" TO WS-RECORD-VALID
+                 MOVE "STATE-NUM OUT OF RANGE 01-50" TO
+                    WS-REJECT-REASON
+              ELSE
+                 IF CANDY-SALES NOT NUMERIC
+                    MOVE "N" TO WS-RECORD-VALID
+                    MOVE "INVALID CANDY-SALES AMOUNT" TO
+                       WS-REJECT-REASON
+                 ELSE
+                    IF CANDY-SALES LESS THAN ZERO
+                       COMPUTE WS-SALES-MAGNITUDE =
+                          ZERO - CANDY-SALES
+                    ELSE
+                       MOVE CANDY-SALES TO WS-SALES-MAGNITUDE
+                    END-IF
+                    IF WS-SALES-MAGNITUDE GREATER THAN
+                       MAX-REASONABLE-SALE
+                       MOVE "N" TO WS-RECORD-VALID
+                       MOVE "CANDY-SALES AMOUNT EXCEEDS LIMIT" TO
+                          WS-REJECT-REASON
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           IF RECORD-VALID AND BM-FILE-AVAILABLE
+              PERFORM VALIDATE-AGAINST-BRANCH-MASTER
+           END-IF
+           .
+
+       VALIDATE-AGAINST-BRANCH-MASTER.
+           MOVE BRANCH-ID TO BM-BRANCH-ID
+           READ BRANCH-MASTER-FILE
+              INVALID KEY
+                 MOVE "N" TO WS-RECORD-VALID
+                 MOVE "BRANCH-ID NOT ON BRANCH MASTER" TO
+                    WS-REJECT-REASON
+              NOT INVALID KEY
+                 IF BM-STATE-NUM NOT EQUAL STATE-NUM
+                    MOVE "N" TO WS-RECORD-VALID
+                    MOVE "STATE-NUM DOES NOT MATCH MASTER" TO
+                       WS-REJECT-REASON
+                 END-IF
+           END-READ
+           .
+
+       WRITE-EXCEPTION.
+           MOVE BRANCH-ID TO EXC-BRANCH-ID
+           MOVE STATE-NUM TO EXC-STATE-NUM
+           MOVE WS-REJECT-REASON TO EXC-REASON
+           WRITE EXCEPTION-REC
+           .
+
+       FIND-OR-ADD-PERIOD.
+           MOVE "N" TO WS-PERIOD-FOUND
+           MOVE ZERO TO PERIOD-FOUND-IDX
+           PERFORM VARYING PERIOD-IDX FROM 1 BY 1
+              UNTIL PERIOD-IDX GREATER THAN PERIOD-COUNT
+                   IF PERIOD-VALUE(PERIOD-IDX) = SALES-PERIOD
+                      MOVE "Y" TO WS-PERIOD-FOUND
+                      MOVE PERIOD-IDX TO PERIOD-FOUND-IDX
+                   END-IF
+           END-PERFORM
+           IF NOT PERIOD-FOUND AND PERIOD-COUNT LESS THAN 24
+              ADD 1 TO PERIOD-COUNT
+              MOVE SALES-PERIOD TO PERIOD-VALUE(PERIOD-COUNT)
+              MOVE PERIOD-COUNT TO PERIOD-FOUND-IDX
+           END-IF
+           .
+
+       PRINT-PERIOD-REPORT.
+           DISPLAY PERIOD-HEADING
+           PERFORM VARYING PERIOD-IDX FROM 1 BY 1
+              UNTIL PERIOD-IDX GREATER THAN PERIOD-COUNT
+                   PERFORM VARYING STATE-IDX FROM 1 BY 1
+                      UNTIL STATE-IDX GREATER THAN 50
+                           IF PERIOD-STATE-SALES(PERIOD-IDX, STATE-IDX)
+                              GREATER THAN ZERO
+                              MOVE PERIOD-VALUE(PERIOD-IDX) TO
+                                 PRN-PERIOD
+                              MOVE STATE-IDX TO PRN-PERIOD-STATE-NUM
+                              MOVE PERIOD-STATE-SALES
+                                 (PERIOD-IDX, STATE-IDX) TO
+                                 PRN-PERIOD-SALES
+                              DISPLAY PERIOD-DETAIL-LINE
+                           END-IF
+                   END-PERFORM
+           END-PERFORM
+           .
+
+       LOAD-STATE-TABLE.
+           MOVE SPACES TO STATE-NAME-TABLE
+           OPEN INPUT STATE-TABLE-FILE
+           READ STATE-TABLE-FILE
+           AT END
+              SET END-OF-STATE-TABLE TO TRUE
+           END-READ
+           PERFORM UNTIL END-OF-STATE-TABLE
+                   IF ST-STATE-NUM GREATER THAN ZERO AND
+                      ST-STATE-NUM NOT GREATER THAN 50
+                      MOVE ST-STATE-NAME TO STATE-NAME(ST-STATE-NUM)
+                   END-IF
+                   READ STATE-TABLE-FILE
+                   AT END
+                      SET END-OF-STATE-TABLE TO TRUE
+                   END-READ
+           END-PERFORM
+           CLOSE STATE-TABLE-FILE
+           .
+
+       READ-CHECKPOINT.
+           MOVE ZERO TO RECORDS-READ
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKP-STATUS = "00"
+              READ CHECKPOINT-FILE
+              NOT AT END
+                 MOVE CKP-RECORDS-READ TO RECORDS-READ
+                 IF RECORDS-READ GREATER THAN ZERO
+                    MOVE CKP-TOTAL-RECS-READ TO TOTAL-RECORDS-READ
+                    MOVE CKP-US-TOTAL-SALES TO US-TOTAL-SALES
+                    MOVE CKP-US-BRANCH-COUNT TO US-BRANCH-COUNT
+                    MOVE CKP-CONTROL-SALES-SUM TO CONTROL-SALES-SUM
+                    MOVE CKP-CONTROL-RECS-REJ TO
+                       CONTROL-RECORDS-REJECTED
+                    MOVE CKP-PERIOD-COUNT TO PERIOD-COUNT
+                    MOVE CKP-STATE-SALES-TABLE TO STATE-SALES-TABLE
+                    MOVE CKP-PERIOD-TABLE TO PERIOD-TABLE
+                 END-IF
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE RECORDS-READ TO CKP-RECORDS-READ
+           MOVE TOTAL-RECORDS-READ TO CKP-TOTAL-RECS-READ
+           MOVE US-TOTAL-SALES TO CKP-US-TOTAL-SALES
+           MOVE US-BRANCH-COUNT TO CKP-US-BRANCH-COUNT
+           MOVE CONTROL-SALES-SUM TO CKP-CONTROL-SALES-SUM
+           MOVE CONTROL-RECORDS-REJECTED TO CKP-CONTROL-RECS-REJ
+           MOVE PERIOD-COUNT TO CKP-PERIOD-COUNT
+           MOVE STATE-SALES-TABLE TO CKP-STATE-SALES-TABLE
+           MOVE PERIOD-TABLE TO CKP-PERIOD-TABLE
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE
+           .
+
+       SCAN-TOP-BRANCHES.
+           MOVE ZEROS TO TOP-BRANCH-TABLE
+           MOVE "N" TO WS-END-OF-IDX-SCAN
+           MOVE LOW-VALUES TO BSX-BRANCH-ID
+           START BRANCH-SALES-IDX-FILE KEY IS GREATER THAN OR EQUAL
+              BSX-BRANCH-ID
+              INVALID KEY
+                 SET END-OF-IDX-SCAN TO TRUE
+           END-START
+           PERFORM UNTIL END-OF-IDX-SCAN
+                   READ BRANCH-SALES-IDX-FILE NEXT RECORD
+                   AT END
+                      SET END-OF-IDX-SCAN TO TRUE
+                   NOT AT END
+                      PERFORM UPDATE-TOP-BRANCHES
+                   END-READ
+           END-PERFORM
+           .
+
+       UPDATE-TOP-BRANCHES.
+           IF BSX-LIFETIME-SALES GREATER THAN TOP-BRANCH-SALES(10)
+              MOVE BSX-BRANCH-ID TO TOP-BRANCH-ID(10)
+              MOVE BSX-LIFETIME-SALES TO TOP-BRANCH-SALES(10)
+              PERFORM VARYING TOP-IDX FROM 10 BY -1
+                 UNTIL TOP-IDX = 1 OR
+                    TOP-BRANCH-SALES(TOP-IDX) NOT GREATER THAN
+                       TOP-BRANCH-SALES(TOP-IDX - 1)
+                       MOVE TOP-BRANCH-ID(TOP-IDX) TO TOP-SWAP-ID
+                       MOVE TOP-BRANCH-SALES(TOP-IDX) TO TOP-SWAP-SALES
+                       MOVE TOP-BRANCH-ID(TOP-IDX - 1) TO
+                          TOP-BRANCH-ID(TOP-IDX)
+                       MOVE TOP-BRANCH-SALES(TOP-IDX - 1) TO
+                          TOP-BRANCH-SALES(TOP-IDX)
+                       MOVE TOP-SWAP-ID TO TOP-BRANCH-ID(TOP-IDX - 1)
+                       MOVE TOP-SWAP-SALES TO
+                          TOP-BRANCH-SALES(TOP-IDX - 1)
+              END-PERFORM
+           END-IF
+           .
+
+       BUILD-SORT-ORDER.
+           PERFORM VARYING STATE-IDX FROM 1 BY 1
+              UNTIL STATE-IDX GREATER THAN 50
+                   MOVE STATE-IDX TO STATE-SORT-ORDER(STATE-IDX)
+           END-PERFORM
+           IF SORT-BY-SALES
+              PERFORM VARYING STATE-IDX FROM 2 BY 1
+                 UNTIL STATE-IDX GREATER THAN 50
+                      MOVE STATE-SORT-ORDER(STATE-IDX) TO SORT-TEMP-NUM
+                      PERFORM VARYING SORT-IDX FROM STATE-IDX BY -1
+                         UNTIL SORT-IDX = 1 OR
+                            STATE-SALES-TOTAL
+                               (STATE-SORT-ORDER(SORT-IDX - 1))
+                               NOT LESS THAN
+                               STATE-SALES-TOTAL(SORT-TEMP-NUM)
+                            MOVE STATE-SORT-ORDER(SORT-IDX - 1) TO
+                               STATE-SORT-ORDER(SORT-IDX)
+                      END-PERFORM
+                      MOVE SORT-TEMP-NUM TO STATE-SORT-ORDER(SORT-IDX)
+              END-PERFORM
+           END-IF
+           .
 
        PRINT-RESULTS.
            DISPLAY REPORT-HEADING1
+           MOVE REPORT-HEADING1 TO REPORT-FILE-REC
+           WRITE REPORT-FILE-REC
            DISPLAY REPORT-HEADING2
+           MOVE REPORT-HEADING2 TO REPORT-FILE-REC
+           WRITE REPORT-FILE-REC
            DISPLAY REPORT-HEADING3
+           MOVE REPORT-HEADING3 TO REPORT-FILE-REC
+           WRITE REPORT-FILE-REC
+           PERFORM BUILD-SORT-ORDER
            PERFORM VARYING STATE-IDX FROM 1 BY 1
               UNTIL STATE-IDX GREATER THAN 50
-                   MOVE STATE-IDX TO PRN-STATE-NUM
-                   MOVE STATE-SALES-TOTAL(STATE-IDX) TO PRN-STATE-SALES
-                   MOVE STATE-BRANCH-COUNT(STATE-IDX) TO
+                   MOVE STATE-SORT-ORDER(STATE-IDX) TO DISPLAY-STATE-NUM
+                   MOVE DISPLAY-STATE-NUM TO PRN-STATE-NUM
+                   MOVE STATE-NAME(DISPLAY-STATE-NUM) TO PRN-STATE-NAME
+                   MOVE STATE-SALES-TOTAL(DISPLAY-STATE-NUM) TO
+                      PRN-STATE-SALES
+                   MOVE STATE-BRANCH-COUNT(DISPLAY-STATE-NUM) TO
                       PRN-BRANCH-COUNT
-                   COMPUTE PRN-AVERAGE-SALES = STATE-SALES-TOTAL
-                      (STATE-IDX)
-                      / STATE-BRANCH-COUNT(STATE-IDX)
+                   IF STATE-BRANCH-COUNT(DISPLAY-STATE-NUM) GREATER
+                      THAN ZERO
+                      COMPUTE PRN-AVERAGE-SALES = STATE-SALES-TOTAL
+                         (DISPLAY-STATE-NUM)
+                         / STATE-BRANCH-COUNT(DISPLAY-STATE-NUM)
+                   ELSE
+                      MOVE ZERO TO PRN-AVERAGE-SALES
+                   END-IF
+                   MOVE SPACES TO PRN-NET-NEGATIVE-FLAG
+                   IF STATE-SALES-TOTAL(DISPLAY-STATE-NUM) LESS THAN
+                      ZERO
+                      MOVE "*** NET NEGATIVE" TO PRN-NET-NEGATIVE-FLAG
+                   END-IF
+                   MOVE SPACES TO PRN-UNDERPERFORM-FLAG
+                   IF STATE-BRANCH-COUNT(DISPLAY-STATE-NUM) GREATER
+                      THAN ZERO
+                      COMPUTE WS-STATE-AVERAGE-SALES = STATE-SALES-TOTAL
+                         (DISPLAY-STATE-NUM)
+                         / STATE-BRANCH-COUNT(DISPLAY-STATE-NUM)
+                   ELSE
+                      MOVE ZERO TO WS-STATE-AVERAGE-SALES
+                   END-IF
+                   IF WS-STATE-AVERAGE-SALES LESS THAN
+                      MIN-AVERAGE-SALES
+                      MOVE "<<< UNDERPERFORMING" TO
+                         PRN-UNDERPERFORM-FLAG
+                   END-IF
                    DISPLAY DETAIL-LINE
+                   MOVE DETAIL-LINE TO REPORT-FILE-REC
+                   WRITE REPORT-FILE-REC
+                   MOVE DISPLAY-STATE-NUM TO CSV-STATE-NUM
+                   MOVE STATE-SALES-TOTAL(DISPLAY-STATE-NUM) TO
+                      CSV-SALES-TOTAL
+                   MOVE STATE-BRANCH-COUNT(DISPLAY-STATE-NUM) TO
+                      CSV-BRANCH-COUNT
+                   IF STATE-BRANCH-COUNT(DISPLAY-STATE-NUM) GREATER
+                      THAN ZERO
+                      COMPUTE CSV-AVERAGE-SALES = STATE-SALES-TOTAL
+                         (DISPLAY-STATE-NUM)
+                         / STATE-BRANCH-COUNT(DISPLAY-STATE-NUM)
+                   ELSE
+                      MOVE ZERO TO CSV-AVERAGE-SALES
+                   END-IF
+                   MOVE SPACES TO CSV-LINE
+                   STRING CSV-STATE-NUM         DELIMITED BY SIZE
+                          ","                    DELIMITED BY SIZE
+                          STATE-NAME(DISPLAY-STATE-NUM)
+                                                 DELIMITED BY "  "
+                          ","                    DELIMITED BY SIZE
+                          CSV-BRANCH-COUNT       DELIMITED BY SIZE
+                          ","                    DELIMITED BY SIZE
+                          CSV-SALES-TOTAL        DELIMITED BY SIZE
+                          ","                    DELIMITED BY SIZE
+                          CSV-AVERAGE-SALES      DELIMITED BY SIZE
+                          INTO CSV-LINE
+                   END-STRING
+                   WRITE CSV-FILE-REC FROM CSV-LINE
+                   ADD STATE-SALES-TOTAL(DISPLAY-STATE-NUM) TO
+                      REGION-SALES-TOTAL(REGION-CODE(DISPLAY-STATE-NUM))
+                   ADD STATE-BRANCH-COUNT(DISPLAY-STATE-NUM) TO
+                      REGION-BRANCH-COUNT
+                         (REGION-CODE(DISPLAY-STATE-NUM))
+           END-PERFORM
+           DISPLAY REGION-HEADING
+           MOVE REGION-HEADING TO REPORT-FILE-REC
+           WRITE REPORT-FILE-REC
+           PERFORM VARYING REGION-IDX FROM 1 BY 1
+              UNTIL REGION-IDX GREATER THAN 4
+                   MOVE REGION-NAME(REGION-IDX) TO PRN-REGION-NAME
+                   MOVE REGION-BRANCH-COUNT(REGION-IDX) TO
+                      PRN-REGION-BRANCHES
+                   MOVE REGION-SALES-TOTAL(REGION-IDX) TO
+                      PRN-REGION-SALES
+                   DISPLAY REGION-DETAIL-LINE
+                   MOVE REGION-DETAIL-LINE TO REPORT-FILE-REC
+                   WRITE REPORT-FILE-REC
            END-PERFORM
            MOVE US-TOTAL-SALES TO PRN-US-TOTAL-SALES
            MOVE US-BRANCH-COUNT TO PRN-US-BRANCH-COUNT
@@ -91,7 +958,43 @@
               / US-BRANCH-COUNT
            DISPLAY "YoreCandyShop branches in the US = "
                    PRN-US-BRANCH-COUNT
+           MOVE SPACES TO REPORT-LINE-BUFFER
+           STRING "YoreCandyShop branches in the US = " DELIMITED BY
+                   SIZE
+                  PRN-US-BRANCH-COUNT DELIMITED BY SIZE
+                  INTO REPORT-LINE-BUFFER
+           MOVE REPORT-LINE-BUFFER TO REPORT-FILE-REC
+           WRITE REPORT-FILE-REC
            DISPLAY "YoreCandyShop sales in the US = "
                    PRN-US-TOTAL-SALES
+           MOVE SPACES TO REPORT-LINE-BUFFER
+           STRING "YoreCandyShop sales in the US = " DELIMITED BY SIZE
+                  PRN-US-TOTAL-SALES DELIMITED BY SIZE
+                  INTO REPORT-LINE-BUFFER
+           MOVE REPORT-LINE-BUFFER TO REPORT-FILE-REC
+           WRITE REPORT-FILE-REC
            DISPLAY "YoreCandyShop average US sales = "
-                   PRN-AVERAGE-SALES.
\ No newline at end of file
+                   PRN-AVERAGE-SALES
+           MOVE SPACES TO REPORT-LINE-BUFFER
+           STRING "YoreCandyShop average US sales = " DELIMITED BY
+                   SIZE
+                  PRN-AVERAGE-SALES DELIMITED BY SIZE
+                  INTO REPORT-LINE-BUFFER
+           MOVE REPORT-LINE-BUFFER TO REPORT-FILE-REC
+           WRITE REPORT-FILE-REC
+           DISPLAY TOP-HEADING1
+           MOVE TOP-HEADING1 TO REPORT-FILE-REC
+           WRITE REPORT-FILE-REC
+           DISPLAY TOP-HEADING2
+           MOVE TOP-HEADING2 TO REPORT-FILE-REC
+           WRITE REPORT-FILE-REC
+           PERFORM VARYING TOP-IDX FROM 1 BY 1
+              UNTIL TOP-IDX GREATER THAN 10
+                   MOVE TOP-IDX TO PRN-TOP-RANK
+                   MOVE TOP-BRANCH-ID(TOP-IDX) TO PRN-TOP-BRANCH-ID
+                   MOVE TOP-BRANCH-SALES(TOP-IDX) TO PRN-TOP-SALES
+                   DISPLAY TOP-DETAIL-LINE
+                   MOVE TOP-DETAIL-LINE TO REPORT-FILE-REC
+                   WRITE REPORT-FILE-REC
+           END-PERFORM
+           .
