@@ -2,40 +2,337 @@
        PROGRAM-ID. OX.
        AUTHOR. 62160246.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVES-LOG-FILE ASSIGN TO "moves.log"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SCOREBOARD-FILE ASSIGN TO "ox.scoreboard"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-SB-STATUS.
+           SELECT BOARD-FILE ASSIGN TO "ox.board"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-BOARD-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD MOVES-LOG-FILE.
+       01 MOVES-LOG-REC.
+          05 ML-GAME              PIC 9(3).
+          05 ML-TURN             PIC 9(3).
+          05 ML-PLAYER           PIC X.
+          05 ML-ROW              PIC 9.
+          05 ML-COL              PIC 9.
+
+       FD SCOREBOARD-FILE.
+       01 SCOREBOARD-REC.
+          88 END-OF-SCOREBOARD            VALUE HIGH-VALUES.
+          05 SB-DATE              PIC 9(6).
+          05 SB-WINNER            PIC X.
+          05 SB-MOVE-COUNT        PIC 9(2).
+
+       FD BOARD-FILE.
+       01 BOARD-REC.
+          05 BOARD-REC-SIZE       PIC 9.
+          05 BOARD-REC-CELLS      PIC X(81).
+
        WORKING-STORAGE SECTION.
-       01 WS-ROW OCCURS 3 TIMES.
-          05 WS-COL              PIC X OCCURS 3 TIMES
-                                          VALUE "-".
+       01 WS-BOARD-FILE-STATUS   PIC XX.
+       01 WS-SAVE-LOAD           PIC X    VALUE "N".
+          88 LOAD-SAVED-BOARD             VALUE "Y" "y".
+       COPY "gridbrd.cpy"
+           REPLACING ==GRID-FLAT-BOARD== BY ==WS-FLAT-BOARD==
+                     ==GRID-FLAT-POS==   BY ==WS-FLAT-POS==
+                     ==GRID-DUMP-ROW==   BY ==WS-DUMP-ROW==
+                     ==GRID-DUMP-COL==   BY ==WS-DUMP-COL==.
+       01 WS-SB-STATUS           PIC XX.
+       01 SB-TOTAL-X             PIC 9(5) VALUE ZERO.
+       01 SB-TOTAL-O             PIC 9(5) VALUE ZERO.
+       01 SB-TOTAL-DRAW          PIC 9(5) VALUE ZERO.
+       01 SB-TOTAL-GAMES         PIC 9(5) VALUE ZERO.
+       01 WS-BOARD-SIZE          PIC 9    VALUE 3.
+       01 WS-CONFIGURED-BOARD-SIZE PIC 9  VALUE 3.
+       01 WS-CELL-COUNT          PIC 9(2) VALUE 9.
+       01 WS-GAME-NUMBER         PIC 9(3) VALUE ZERO.
+       01 WS-ROW OCCURS 1 TO 9 TIMES DEPENDING ON WS-BOARD-SIZE.
+          05 WS-COL              PIC X
+                                  OCCURS 1 TO 9 TIMES
+                                  DEPENDING ON WS-BOARD-SIZE.
 
        01 WS-IDX-ROW             PIC 9.
        01 WS-IDX-COL             PIC 9.
        01 WS-INPUT-ROW           PIC 9.
-          88 WS-INPUT-ROW-VALID           VALUE 1 THRU 3.
        01 WS-INPUT-COL           PIC 9.
-          88 WS-INPUT-COL-VALID           VALUE 1 THRU 3.
        01 WS-COUNT               PIC 9(2) VALUE ZERO.
+       01 CL-START-ROW           PIC 9.
+       01 CL-START-COL           PIC 9.
+       01 CL-DELTA-ROW           PIC S9.
+       01 CL-DELTA-COL           PIC S9.
+       01 CL-CUR-ROW             PIC 9.
+       01 CL-CUR-COL             PIC 9.
+       01 CL-STEP                PIC 9.
+       01 CL-MATCH-COUNT         PIC 9.
+       01 CL-LINE-MARK           PIC X.
        01 WS-PLAYER              PIC X    VALUE "X".
+       01 WS-WINNER              PIC X    VALUE SPACE.
+       01 WS-GAME-OVER           PIC X    VALUE "N".
+          88 GAME-OVER                    VALUE "Y".
+       01 WS-PLAY-AGAIN          PIC X    VALUE "Y".
+          88 PLAY-AGAIN                   VALUE "Y" "y".
+       01 WS-X-WINS              PIC 9(3) VALUE ZERO.
+       01 WS-O-WINS              PIC 9(3) VALUE ZERO.
+       01 WS-DRAWS               PIC 9(3) VALUE ZERO.
+       01 WS-VS-COMPUTER         PIC X    VALUE "N".
+          88 VS-COMPUTER                  VALUE "Y" "y".
+       01 WS-QUOTIENT            PIC 9(2).
+       01 WS-REMAINDER           PIC 9(2).
        PROCEDURE DIVISION.
        BEGIN.
-           PERFORM UNTIL WS-COUNT > 9
+           PERFORM ASK-BOARD-SIZE
+           PERFORM ASK-MODE
+           OPEN OUTPUT MOVES-LOG-FILE
+           PERFORM UNTIL NOT PLAY-AGAIN
+                   PERFORM PLAY-GAME
+                   PERFORM TALLY-RESULT
+                   PERFORM APPEND-SCORE
+                   PERFORM DISPLAY-SCORE
+                   PERFORM ASK-PLAY-AGAIN
+           END-PERFORM
+           CLOSE MOVES-LOG-FILE
+           GOBACK
+           .
+       PLAY-GAME.
+           ADD 1 TO WS-GAME-NUMBER
+           MOVE ZERO TO WS-COUNT
+           MOVE "X" TO WS-PLAYER
+           MOVE SPACE TO WS-WINNER
+           MOVE "N" TO WS-GAME-OVER
+           MOVE WS-CONFIGURED-BOARD-SIZE TO WS-BOARD-SIZE
+           COMPUTE WS-CELL-COUNT = WS-BOARD-SIZE * WS-BOARD-SIZE
+           PERFORM RESET-BOARD
+           PERFORM ASK-SAVE-LOAD
+           IF LOAD-SAVED-BOARD
+              PERFORM RESTORE-SAVED-BOARD
+           END-IF
+           PERFORM UNTIL WS-COUNT NOT LESS THAN WS-CELL-COUNT
+              OR GAME-OVER
                    PERFORM DISPLAY-TURN
                    PERFORM INPUT-ROW-COL
                    PERFORM PUT-TABLE
                    PERFORM DISPLAY-TABLE
                    PERFORM RESET-ROW-COL
            END-PERFORM
-           GOBACK
+           PERFORM SAVE-BOARD-SNAPSHOT
+           IF WS-WINNER NOT EQUAL SPACE
+              DISPLAY WS-WINNER " WINS"
+           ELSE
+              DISPLAY "IT'S A DRAW"
+           END-IF
+           .
+       ASK-SAVE-LOAD.
+           DISPLAY "LOAD SAVED BOARD (Y/N) -"
+           ACCEPT WS-SAVE-LOAD
+           .
+       RESTORE-SAVED-BOARD.
+           OPEN INPUT BOARD-FILE
+           IF WS-BOARD-FILE-STATUS = "00"
+              READ BOARD-FILE
+              NOT AT END
+                 PERFORM LOAD-BOARD
+                 PERFORM COUNT-LOADED-BOARD
+              END-READ
+              CLOSE BOARD-FILE
+           ELSE
+              DISPLAY "NO SAVED BOARD FOUND"
+           END-IF
+           .
+       COUNT-LOADED-BOARD.
+           MOVE ZERO TO WS-COUNT
+           PERFORM VARYING WS-IDX-ROW FROM 1 BY 1
+              UNTIL WS-IDX-ROW > WS-BOARD-SIZE
+                   PERFORM VARYING WS-IDX-COL FROM 1 BY 1
+                      UNTIL WS-IDX-COL > WS-BOARD-SIZE
+                           IF WS-COL(WS-IDX-ROW, WS-IDX-COL) NOT = "-"
+                              ADD 1 TO WS-COUNT
+                           END-IF
+                   END-PERFORM
+           END-PERFORM
+           COMPUTE WS-CELL-COUNT = WS-BOARD-SIZE * WS-BOARD-SIZE
+           DIVIDE WS-COUNT BY 2 GIVING WS-QUOTIENT
+              REMAINDER WS-REMAINDER
+           IF WS-REMAINDER = ZERO
+              MOVE "X" TO WS-PLAYER
+           ELSE
+              MOVE "O" TO WS-PLAYER
+           END-IF
+           .
+       SAVE-BOARD-SNAPSHOT.
+           OPEN OUTPUT BOARD-FILE
+           PERFORM DUMP-BOARD
+           CLOSE BOARD-FILE
+           .
+       RESET-BOARD.
+           PERFORM VARYING WS-IDX-ROW FROM 1 BY 1
+              UNTIL WS-IDX-ROW > WS-BOARD-SIZE
+                   PERFORM VARYING WS-IDX-COL FROM 1 BY 1
+                      UNTIL WS-IDX-COL > WS-BOARD-SIZE
+                           MOVE "-" TO WS-COL(WS-IDX-ROW, WS-IDX-COL)
+                   END-PERFORM
+           END-PERFORM
+           .
+       ASK-BOARD-SIZE.
+           DISPLAY "BOARD SIZE (3-9) -"
+           ACCEPT WS-BOARD-SIZE
+           IF WS-BOARD-SIZE < 3
+              MOVE 3 TO WS-BOARD-SIZE
+           END-IF
+           MOVE WS-BOARD-SIZE TO WS-CONFIGURED-BOARD-SIZE
+           COMPUTE WS-CELL-COUNT = WS-BOARD-SIZE * WS-BOARD-SIZE
+           .
+       ASK-MODE.
+           DISPLAY "PLAY VS COMPUTER (Y/N) -"
+           ACCEPT WS-VS-COMPUTER
+           .
+       TALLY-RESULT.
+           IF WS-WINNER = "X"
+              ADD 1 TO WS-X-WINS
+           ELSE
+              IF WS-WINNER = "O"
+                 ADD 1 TO WS-O-WINS
+              ELSE
+                 ADD 1 TO WS-DRAWS
+              END-IF
+           END-IF
+           .
+       DISPLAY-SCORE.
+           DISPLAY "SCORE -- X WINS " WS-X-WINS
+                   " O WINS " WS-O-WINS
+                   " DRAWS " WS-DRAWS
+           .
+       ASK-PLAY-AGAIN.
+           DISPLAY "PLAY AGAIN (Y/N) OR S TO SHOW STANDINGS -"
+           ACCEPT WS-PLAY-AGAIN
+           IF WS-PLAY-AGAIN = "S" OR WS-PLAY-AGAIN = "s"
+              PERFORM SHOW-STANDINGS
+              MOVE "Y" TO WS-PLAY-AGAIN
+           END-IF
+           .
+       APPEND-SCORE.
+           OPEN EXTEND SCOREBOARD-FILE
+           IF WS-SB-STATUS = "35"
+              OPEN OUTPUT SCOREBOARD-FILE
+           END-IF
+           ACCEPT SB-DATE FROM DATE
+           MOVE WS-WINNER TO SB-WINNER
+           MOVE WS-COUNT TO SB-MOVE-COUNT
+           WRITE SCOREBOARD-REC
+           CLOSE SCOREBOARD-FILE
+           .
+       SHOW-STANDINGS.
+           MOVE ZERO TO SB-TOTAL-X
+           MOVE ZERO TO SB-TOTAL-O
+           MOVE ZERO TO SB-TOTAL-DRAW
+           MOVE ZERO TO SB-TOTAL-GAMES
+           OPEN INPUT SCOREBOARD-FILE
+           IF WS-SB-STATUS = "35"
+              DISPLAY "NO STANDINGS RECORDED YET"
+           ELSE
+              READ SCOREBOARD-FILE
+              AT END
+                 SET END-OF-SCOREBOARD TO TRUE
+              END-READ
+              PERFORM UNTIL END-OF-SCOREBOARD
+                      ADD 1 TO SB-TOTAL-GAMES
+                      IF SB-WINNER = "X"
+                         ADD 1 TO SB-TOTAL-X
+                      ELSE
+                         IF SB-WINNER = "O"
+                            ADD 1 TO SB-TOTAL-O
+                         ELSE
+                            ADD 1 TO SB-TOTAL-DRAW
+                         END-IF
+                      END-IF
+                      READ SCOREBOARD-FILE
+                      AT END
+                         SET END-OF-SCOREBOARD TO TRUE
+                      END-READ
+              END-PERFORM
+              CLOSE SCOREBOARD-FILE
+              DISPLAY "ALL-TIME STANDINGS -- GAMES " SB-TOTAL-GAMES
+                      " X WINS " SB-TOTAL-X
+                      " O WINS " SB-TOTAL-O
+                      " DRAWS " SB-TOTAL-DRAW
+           END-IF
            .
        PUT-TABLE.
            IF WS-COL(WS-INPUT-ROW, WS-INPUT-COL) = "-"
               MOVE WS-PLAYER TO WS-COL(WS-INPUT-ROW, WS-INPUT-COL)
               ADD 1 TO WS-COUNT
-              PERFORM TURN-PLAYER
+              PERFORM WRITE-MOVE-LOG
+              PERFORM WIN-CHECK
+              IF NOT GAME-OVER
+                 PERFORM TURN-PLAYER
+              END-IF
            ELSE
               DISPLAY "ERROR"
            END-IF
-           .    
+           .
+       WRITE-MOVE-LOG.
+           MOVE WS-GAME-NUMBER TO ML-GAME
+           MOVE WS-COUNT TO ML-TURN
+           MOVE WS-PLAYER TO ML-PLAYER
+           MOVE WS-INPUT-ROW TO ML-ROW
+           MOVE WS-INPUT-COL TO ML-COL
+           WRITE MOVES-LOG-REC
+           .
+       WIN-CHECK.
+           PERFORM VARYING WS-IDX-ROW FROM 1 BY 1
+              UNTIL WS-IDX-ROW > WS-BOARD-SIZE
+                   MOVE WS-IDX-ROW TO CL-START-ROW
+                   MOVE 1 TO CL-START-COL
+                   MOVE 0 TO CL-DELTA-ROW
+                   MOVE 1 TO CL-DELTA-COL
+                   PERFORM CHECK-LINE
+           END-PERFORM
+           PERFORM VARYING WS-IDX-COL FROM 1 BY 1
+              UNTIL WS-IDX-COL > WS-BOARD-SIZE
+                   MOVE 1 TO CL-START-ROW
+                   MOVE WS-IDX-COL TO CL-START-COL
+                   MOVE 1 TO CL-DELTA-ROW
+                   MOVE 0 TO CL-DELTA-COL
+                   PERFORM CHECK-LINE
+           END-PERFORM
+           MOVE 1 TO CL-START-ROW
+           MOVE 1 TO CL-START-COL
+           MOVE 1 TO CL-DELTA-ROW
+           MOVE 1 TO CL-DELTA-COL
+           PERFORM CHECK-LINE
+           MOVE 1 TO CL-START-ROW
+           MOVE WS-BOARD-SIZE TO CL-START-COL
+           MOVE 1 TO CL-DELTA-ROW
+           MOVE -1 TO CL-DELTA-COL
+           PERFORM CHECK-LINE
+           .
+       CHECK-LINE.
+           MOVE WS-COL(CL-START-ROW, CL-START-COL) TO CL-LINE-MARK
+           IF CL-LINE-MARK NOT EQUAL "-"
+              MOVE 1 TO CL-MATCH-COUNT
+              PERFORM VARYING CL-STEP FROM 2 BY 1
+                 UNTIL CL-STEP > WS-BOARD-SIZE
+                      COMPUTE CL-CUR-ROW =
+                         CL-START-ROW + ((CL-STEP - 1) * CL-DELTA-ROW)
+                      COMPUTE CL-CUR-COL =
+                         CL-START-COL + ((CL-STEP - 1) * CL-DELTA-COL)
+                      IF WS-COL(CL-CUR-ROW, CL-CUR-COL) = CL-LINE-MARK
+                         ADD 1 TO CL-MATCH-COUNT
+                      END-IF
+              END-PERFORM
+              IF CL-MATCH-COUNT = WS-BOARD-SIZE
+                 MOVE CL-LINE-MARK TO WS-WINNER
+                 MOVE "Y" TO WS-GAME-OVER
+              END-IF
+           END-IF
+           .
        DISPLAY-TURN.
            DISPLAY "TURN " WS-PLAYER
            .    
@@ -50,23 +347,52 @@
            MOVE ZERO TO WS-INPUT-ROW, WS-INPUT-COL
            .
        INPUT-ROW-COL.
-           PERFORM UNTIL WS-INPUT-ROW-VALID
-                   DISPLAY "INPUT ROW -"
-                   ACCEPT WS-INPUT-ROW
-           END-PERFORM
-           PERFORM UNTIL WS-INPUT-COL-VALID
-                   DISPLAY "INPUT COL -"
-                   ACCEPT WS-INPUT-COL
+           IF VS-COMPUTER AND WS-PLAYER = "O"
+              PERFORM COMPUTER-MOVE
+           ELSE
+              PERFORM UNTIL WS-INPUT-ROW > ZERO AND
+                 WS-INPUT-ROW NOT GREATER THAN WS-BOARD-SIZE
+                      DISPLAY "INPUT ROW -"
+                      ACCEPT WS-INPUT-ROW
+              END-PERFORM
+              PERFORM UNTIL WS-INPUT-COL > ZERO AND
+                 WS-INPUT-COL NOT GREATER THAN WS-BOARD-SIZE
+                      DISPLAY "INPUT COL -"
+                      ACCEPT WS-INPUT-COL
+              END-PERFORM
+           END-IF
+           .
+       COMPUTER-MOVE.
+           MOVE ZERO TO WS-INPUT-ROW
+           MOVE ZERO TO WS-INPUT-COL
+           PERFORM VARYING WS-IDX-ROW FROM 1 BY 1
+              UNTIL WS-IDX-ROW > WS-BOARD-SIZE
+                   PERFORM VARYING WS-IDX-COL FROM 1 BY 1
+                      UNTIL WS-IDX-COL > WS-BOARD-SIZE
+                           IF WS-INPUT-ROW = ZERO AND
+                              WS-COL(WS-IDX-ROW, WS-IDX-COL) = "-"
+                              MOVE WS-IDX-ROW TO WS-INPUT-ROW
+                              MOVE WS-IDX-COL TO WS-INPUT-COL
+                           END-IF
+                   END-PERFORM
            END-PERFORM
-           .    
+           DISPLAY "COMPUTER PLAYS " WS-INPUT-ROW " " WS-INPUT-COL
+           .
        DISPLAY-TABLE.
            PERFORM VARYING WS-IDX-ROW FROM 1 BY 1
-              UNTIL WS-IDX-ROW > 3
+              UNTIL WS-IDX-ROW > WS-BOARD-SIZE
                    PERFORM VARYING WS-IDX-COL FROM 1 BY 1
-                      UNTIL WS-IDX-COL > 3
+                      UNTIL WS-IDX-COL > WS-BOARD-SIZE
                            DISPLAY WS-COL(WS-IDX-ROW, WS-IDX-COL)
                               WITH NO ADVANCING
                    END-PERFORM
                    DISPLAY " "
            END-PERFORM
-           .
\ No newline at end of file
+           .
+       COPY "gridio.cpy"
+           REPLACING ==GRID-BOARD-SIZE== BY ==WS-BOARD-SIZE==
+                     ==GRID-COL==        BY ==WS-COL==
+                     ==GRID-FLAT-BOARD== BY ==WS-FLAT-BOARD==
+                     ==GRID-FLAT-POS==   BY ==WS-FLAT-POS==
+                     ==GRID-DUMP-ROW==   BY ==WS-DUMP-ROW==
+                     ==GRID-DUMP-COL==   BY ==WS-DUMP-COL==.
