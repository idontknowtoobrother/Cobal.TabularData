@@ -0,0 +1,51 @@
+      *****************************************************************
+      *  GRIDIO.CPY
+      *  DUMP-BOARD/LOAD-BOARD paragraphs shared by any grid-based
+      *  game that wants to save and restore its board.  Paired with
+      *  GRIDBRD.CPY for the flattening work fields.
+      *
+      *  Include with COPY REPLACING, mapping GRID-BOARD-SIZE and
+      *  GRID-COL to the caller's own board-size and cell-table names,
+      *  plus the GRIDBRD.CPY work fields, e.g.
+      *      COPY "GRIDIO.CPY"
+      *          REPLACING ==GRID-BOARD-SIZE== BY ==WS-BOARD-SIZE==
+      *                    ==GRID-COL==        BY ==WS-COL==
+      *                    ==GRID-FLAT-BOARD== BY ==WS-FLAT-BOARD==
+      *                    ==GRID-FLAT-POS==   BY ==WS-FLAT-POS==
+      *                    ==GRID-DUMP-ROW==   BY ==WS-DUMP-ROW==
+      *                    ==GRID-DUMP-COL==   BY ==WS-DUMP-COL==.
+      *  The calling program must declare a BOARD-FILE with a
+      *  BOARD-REC made up of BOARD-REC-SIZE (PIC 9) and
+      *  BOARD-REC-CELLS (PIC X(81)), and must OPEN/CLOSE that file
+      *  itself around these paragraphs.
+      *****************************************************************
+       DUMP-BOARD.
+           MOVE SPACES TO GRID-FLAT-BOARD
+           MOVE ZERO TO GRID-FLAT-POS
+           PERFORM VARYING GRID-DUMP-ROW FROM 1 BY 1
+              UNTIL GRID-DUMP-ROW > GRID-BOARD-SIZE
+                   PERFORM VARYING GRID-DUMP-COL FROM 1 BY 1
+                      UNTIL GRID-DUMP-COL > GRID-BOARD-SIZE
+                           ADD 1 TO GRID-FLAT-POS
+                           MOVE GRID-COL(GRID-DUMP-ROW, GRID-DUMP-COL)
+                              TO GRID-FLAT-BOARD(GRID-FLAT-POS:1)
+                   END-PERFORM
+           END-PERFORM
+           MOVE GRID-BOARD-SIZE TO BOARD-REC-SIZE
+           MOVE GRID-FLAT-BOARD TO BOARD-REC-CELLS
+           WRITE BOARD-REC
+           .
+       LOAD-BOARD.
+           MOVE BOARD-REC-SIZE TO GRID-BOARD-SIZE
+           MOVE BOARD-REC-CELLS TO GRID-FLAT-BOARD
+           MOVE ZERO TO GRID-FLAT-POS
+           PERFORM VARYING GRID-DUMP-ROW FROM 1 BY 1
+              UNTIL GRID-DUMP-ROW > GRID-BOARD-SIZE
+                   PERFORM VARYING GRID-DUMP-COL FROM 1 BY 1
+                      UNTIL GRID-DUMP-COL > GRID-BOARD-SIZE
+                           ADD 1 TO GRID-FLAT-POS
+                           MOVE GRID-FLAT-BOARD(GRID-FLAT-POS:1)
+                              TO GRID-COL(GRID-DUMP-ROW, GRID-DUMP-COL)
+                   END-PERFORM
+           END-PERFORM
+           .
